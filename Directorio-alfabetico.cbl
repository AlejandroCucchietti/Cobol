@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Directorio-alfabetico.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+       SELECT Directorio-archivo
+       ASSIGN TO "directorio.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Trabajo-Ordenamiento
+       ASSIGN TO "directorio-orden.tmp".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+       FD  Directorio-archivo.
+
+       01  directorio-linea PIC X(80).
+
+       SD  Trabajo-Ordenamiento.
+
+       01  orden-registro.
+           05  orden-apellidos PIC X(35).
+           05  orden-nombre PIC X(25).
+           05  orden-id PIC X(6).
+           05  orden-telefono PIC X(9).
+           05  orden-departamento PIC X(20).
+           05  orden-puesto PIC X(20).
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Fin-Sort PIC X.
+
+           01 WS-Linea-Detalle.
+               05 WS-Linea-Apellidos PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Nombre PIC X(15).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Id PIC X(6).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Telefono PIC X(9).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Departamento PIC X(15).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Puesto PIC X(15).
+
+           01 WS-Linea-Encabezado-1.
+               05 FILLER PIC X(6) VALUE "EMPR ".
+               05 WS-Encab-Empresa PIC X(30).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Encab-Sitio PIC X(10).
+
+           01 WS-Linea-Encabezado-2.
+               05 FILLER PIC X(17) VALUE "ARCHIVO CREADO: ".
+               05 WS-Encab-Fecha PIC X(8).
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Determinar-Archivo-Empleados.
+           OPEN INPUT Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           OPEN OUTPUT Directorio-archivo.
+           PERFORM Escribir-Encabezado-Empresa.
+           SORT Trabajo-Ordenamiento
+               ON ASCENDING KEY orden-apellidos orden-nombre
+               INPUT PROCEDURE IS Cargar-Registros-Ordenamiento
+               OUTPUT PROCEDURE IS Escribir-Registros-Ordenados.
+           CLOSE Directorio-archivo.
+           CLOSE Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           DISPLAY "Directorio alfabetico generado en directorio.txt".
+           Program-Done.
+            GOBACK.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Escribir-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE info-empresa TO WS-Encab-Empresa
+                       MOVE info-sitio TO WS-Encab-Sitio
+                       MOVE WS-Linea-Encabezado-1 TO directorio-linea
+                       WRITE directorio-linea
+                       MOVE info-fecha-creacion TO WS-Encab-Fecha
+                       MOVE WS-Linea-Encabezado-2 TO directorio-linea
+                       WRITE directorio-linea
+               END-READ.
+
+           Cargar-Registros-Ordenamiento.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       MOVE empleados-apellidos TO orden-apellidos
+                       MOVE empleados-nombre TO orden-nombre
+                       MOVE empleados-id TO orden-id
+                       MOVE empleados-telefono TO orden-telefono
+                       MOVE empleados-departamento TO orden-departamento
+                       MOVE empleados-puesto TO orden-puesto
+                       RELEASE orden-registro
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Escribir-Registros-Ordenados.
+               MOVE "N" TO WS-Fin-Sort.
+               PERFORM Leer-Registro-Ordenado.
+               PERFORM UNTIL WS-Fin-Sort = "S"
+                   PERFORM Escribir-Detalle
+                   PERFORM Leer-Registro-Ordenado
+               END-PERFORM.
+
+           Leer-Registro-Ordenado.
+               RETURN Trabajo-Ordenamiento
+                   AT END
+                       MOVE "S" TO WS-Fin-Sort
+               END-RETURN.
+
+           Escribir-Detalle.
+               MOVE orden-apellidos TO WS-Linea-Apellidos.
+               MOVE orden-nombre TO WS-Linea-Nombre.
+               MOVE orden-id TO WS-Linea-Id.
+               MOVE orden-telefono TO WS-Linea-Telefono.
+               MOVE orden-departamento TO WS-Linea-Departamento.
+               MOVE orden-puesto TO WS-Linea-Puesto.
+               MOVE WS-Linea-Detalle TO directorio-linea.
+               WRITE directorio-linea.
+
+       END PROGRAM Directorio-alfabetico.
