@@ -1,5 +1,6 @@
        SELECT OPTIONAL Empleados-archivo
-       ASSIGN TO "empleados.dat"
+       ASSIGN TO WS-Empleados-Filename
        ORGANIZATION INDEXED
        RECORD KEY IS empleados-id
-       ACCESS MODE IS DYNAMIC.
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-Empleados-Status.
