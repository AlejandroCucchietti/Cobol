@@ -5,29 +5,24 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. bases-de-datos.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       SELECT OPTIONAL Empleados-archivo
-       ASSIGN TO "empleados.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "archivo-fisico.cbl".
+       COPY "secuencia-fisico.cbl".
+       COPY "auditoria-fisico.cbl".
+       COPY "control-fisico.cbl".
 
 
        DATA DIVISION.
        FILE SECTION.
-
-       FD  Empleados-archivo.
-
-           01  empleados-registro.
-               05  empleados-id PIC X(6).
-               05  empleados-nombre PIC X(25).
-               05 empleados-apellidos PIC X(35).
-               05 empleados-edad PIC X(3).
-               05 empleados-telefono PIC X(9).
-               05 empleados-direccion PIC X(35).
+       COPY "archivo-logico.cbl".
+       COPY "secuencia-logico.cbl".
+       COPY "auditoria-logico.cbl".
+       COPY "control-logico.cbl".
 
 
        WORKING-STORAGE SECTION.
@@ -42,12 +37,47 @@
            VALUE "Introduce la edad: ".
        01  Telefono PIC X(33)
            VALUE "Introduce un numero de telefono: ".
-       01  Direccion PIC X(25)
-           VALUE "Introduce una direccion: ".
+       01  Calle PIC X(29)
+           VALUE "Introduce la calle: ".
+       01  Numero-Calle PIC X(21)
+           VALUE "Introduce el numero: ".
+       01  Ciudad PIC X(23)
+           VALUE "Introduce la ciudad: ".
+       01  Codigo-Postal PIC X(29)
+           VALUE "Introduce el codigo postal: ".
 
        01  Si-no PIC X.
        01  Entry-Ok PIC X.
 
+       01  WS-Registro-Guardado PIC X(171).
+       01  Id-Duplicado PIC X.
+
+       01  WS-Empleados-Status PIC XX.
+       01  WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+       01  WS-Empleados-Filename-Env PIC X(30).
+       01  WS-Secuencia-Status PIC XX.
+       01  WS-Siguiente-Id PIC 9(6) VALUE ZERO.
+       01  WS-Total-Registros PIC 9(6) VALUE ZERO.
+
+       01  WS-Auditoria-Status PIC XX.
+
+       01  WS-Control-Status PIC XX.
+       01  WS-Control-Registros-Guardados PIC 9(6) VALUE ZERO.
+       01  WS-Control-Ultimo-Id PIC X(6) VALUE SPACE.
+
+       01  WS-Empresa-Nombre PIC X(30) VALUE "Cucchietti Consulting".
+       01  WS-Empresa-Nombre-Env PIC X(30).
+       01  WS-Sitio-Codigo PIC X(10) VALUE "MATRIZ".
+       01  WS-Sitio-Codigo-Env PIC X(10).
+
+       01  WS-Registros-Inicio PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Fin PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Contados PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Esperados PIC 9(6) VALUE ZERO.
+       01  WS-Altas-Sesion PIC 9(6) VALUE ZERO.
+       01  WS-Bajas-Sesion PIC 9(6) VALUE ZERO.
+       01  WS-Fin-Conteo PIC X.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
@@ -59,13 +89,183 @@
        PERFORM Procedimiento-de-Cierre.
 
        Program-Done.
-       STOP RUN.
+       GOBACK.
 
        Procedimiento-de-apertura.
-           OPEN EXTEND Empleados-archivo.
+           PERFORM Determinar-Archivo-Empleados.
+           PERFORM Determinar-Info-Empresa.
+           PERFORM Inicializar-Archivo.
+           OPEN I-O Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           PERFORM Leer-Secuencia.
+           PERFORM Verificar-Ejecucion-Anterior.
+           PERFORM Iniciar-Control.
+           PERFORM Contar-Registros.
+           MOVE WS-Registros-Contados TO WS-Registros-Inicio.
+
+       Determinar-Archivo-Empleados.
+           MOVE SPACE TO WS-Empleados-Filename-Env.
+           ACCEPT WS-Empleados-Filename-Env
+               FROM ENVIRONMENT "EMPLEADOS_FILE".
+           IF WS-Empleados-Filename-Env NOT = SPACE
+               MOVE WS-Empleados-Filename-Env TO WS-Empleados-Filename
+           END-IF.
+
+       Determinar-Info-Empresa.
+           MOVE SPACE TO WS-Empresa-Nombre-Env.
+           ACCEPT WS-Empresa-Nombre-Env
+               FROM ENVIRONMENT "EMPRESA_NOMBRE".
+           IF WS-Empresa-Nombre-Env NOT = SPACE
+               MOVE WS-Empresa-Nombre-Env TO WS-Empresa-Nombre
+           END-IF.
+           MOVE SPACE TO WS-Sitio-Codigo-Env.
+           ACCEPT WS-Sitio-Codigo-Env FROM ENVIRONMENT "SITIO_CODIGO".
+           IF WS-Sitio-Codigo-Env NOT = SPACE
+               MOVE WS-Sitio-Codigo-Env TO WS-Sitio-Codigo
+           END-IF.
+
+       Inicializar-Archivo.
+           OPEN INPUT Empleados-archivo.
+           IF WS-Empleados-Status NOT = "00"
+               CLOSE Empleados-archivo
+               OPEN OUTPUT Empleados-archivo
+               PERFORM Escribir-Encabezado-Empresa
+               CLOSE Empleados-archivo
+               PERFORM Inicializar-Secuencia
+           ELSE
+               CLOSE Empleados-archivo
+           END-IF.
+
+       Escribir-Encabezado-Empresa.
+           MOVE SPACE TO empleados-registro.
+           MOVE "000000" TO info-id.
+           MOVE WS-Empresa-Nombre TO info-empresa.
+           MOVE WS-Sitio-Codigo TO info-sitio.
+           ACCEPT info-fecha-creacion FROM DATE YYYYMMDD.
+           WRITE empleados-registro.
+
+       Inicializar-Secuencia.
+           MOVE ZERO TO secuencia-ultimo-id.
+           MOVE ZERO TO secuencia-total-registros.
+           OPEN OUTPUT Secuencia-archivo.
+           WRITE secuencia-registro.
+           CLOSE Secuencia-archivo.
+
+       Leer-Secuencia.
+           MOVE ZERO TO WS-Siguiente-Id.
+           MOVE ZERO TO WS-Total-Registros.
+           OPEN INPUT Secuencia-archivo.
+           IF WS-Secuencia-Status = "00"
+               READ Secuencia-archivo
+                   AT END
+                       MOVE ZERO TO WS-Siguiente-Id
+                       MOVE ZERO TO WS-Total-Registros
+                   NOT AT END
+                       MOVE secuencia-ultimo-id TO WS-Siguiente-Id
+                       MOVE secuencia-total-registros
+                           TO WS-Total-Registros
+               END-READ
+               CLOSE Secuencia-archivo
+           END-IF.
+
+       Guardar-Secuencia.
+           MOVE WS-Siguiente-Id TO secuencia-ultimo-id.
+           MOVE WS-Total-Registros TO secuencia-total-registros.
+           OPEN OUTPUT Secuencia-archivo.
+           WRITE secuencia-registro.
+           CLOSE Secuencia-archivo.
 
        Procedimiento-de-Cierre.
+           PERFORM Finalizar-Control.
+           PERFORM Contar-Registros.
+           MOVE WS-Registros-Contados TO WS-Registros-Fin.
            CLOSE Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           PERFORM Mostrar-Reconciliacion.
+
+       Contar-Registros.
+           MOVE ZERO TO WS-Registros-Contados.
+           MOVE LOW-VALUES TO empleados-id.
+           START Empleados-archivo KEY IS NOT LESS THAN empleados-id
+               INVALID KEY
+                   MOVE "0" TO WS-Fin-Conteo
+               NOT INVALID KEY
+                   MOVE "1" TO WS-Fin-Conteo
+           END-START.
+           PERFORM UNTIL WS-Fin-Conteo = "0"
+               READ Empleados-archivo NEXT RECORD
+                   AT END
+                       MOVE "0" TO WS-Fin-Conteo
+                   NOT AT END
+                       IF empleados-id NOT = "000000"
+                           ADD 1 TO WS-Registros-Contados
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       Mostrar-Reconciliacion.
+           COMPUTE WS-Registros-Esperados =
+               WS-Registros-Inicio + WS-Altas-Sesion.
+           DISPLAY "Reconciliacion de registros: inicio "
+               WS-Registros-Inicio " registros, fin "
+               WS-Registros-Fin " registros.".
+           DISPLAY "Esta sesion: " WS-Altas-Sesion " altas / "
+               WS-Bajas-Sesion " bajas.".
+           IF WS-Registros-Fin NOT = WS-Registros-Esperados
+               DISPLAY "AVISO: el conteo final no coincide con lo "
+                   "esperado (" WS-Registros-Esperados
+                   "). Revise la sesion."
+           END-IF.
+
+       Verificar-Ejecucion-Anterior.
+           OPEN INPUT Control-archivo.
+           IF WS-Control-Status = "00"
+               READ Control-archivo
+                   NOT AT END
+                       IF control-en-progreso = "S"
+                           DISPLAY "Se encontro una ejecucion anterior"
+                               " sin finalizar."
+                           DISPLAY "Registros guardados en esa sesion:"
+                               control-registros-guardados
+                           DISPLAY "Ultimo ID guardado: "
+                               control-ultimo-id
+                       END-IF
+               END-READ
+               CLOSE Control-archivo
+           END-IF.
+
+       Iniciar-Control.
+           MOVE ZERO TO WS-Control-Registros-Guardados.
+           MOVE SPACE TO WS-Control-Ultimo-Id.
+           MOVE "S" TO control-en-progreso.
+           ACCEPT control-fecha-inicio FROM DATE YYYYMMDD.
+           ACCEPT control-hora-inicio FROM TIME.
+           MOVE WS-Control-Registros-Guardados
+               TO control-registros-guardados.
+           MOVE WS-Control-Ultimo-Id TO control-ultimo-id.
+           OPEN OUTPUT Control-archivo.
+           WRITE control-registro.
+           CLOSE Control-archivo.
+
+       Actualizar-Control.
+           MOVE WS-Control-Registros-Guardados
+               TO control-registros-guardados.
+           MOVE WS-Control-Ultimo-Id TO control-ultimo-id.
+           OPEN OUTPUT Control-archivo.
+           WRITE control-registro.
+           CLOSE Control-archivo.
+
+       Finalizar-Control.
+           MOVE "N" TO control-en-progreso.
+           OPEN OUTPUT Control-archivo.
+           WRITE control-registro.
+           CLOSE Control-archivo.
+
+       Verificar-Estado-Archivo.
+           IF WS-Empleados-Status NOT = "00"
+               DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                   WS-Empleados-Status
+           END-IF.
 
        Agregar-registros.
        MOVE "N" TO Entry-Ok.
@@ -76,28 +276,64 @@
 
        Obtener-Campos.
        MOVE SPACE TO empleados-registro.
-       DISPLAY Identificador "?".
-       ACCEPT empleados-id.
-       DISPLAY Nombre "?".
-       ACCEPT empleados-nombre.
-       DISPLAY Apellidos "?".
-       ACCEPT empleados-apellidos.
-       DISPLAY Edad "?".
-       ACCEPT empleados-edad.
-       DISPLAY Telefono "?".
-       ACCEPT empleados-telefono.
-       DISPLAY Direccion "?".
-       ACCEPT empleados-direccion.
-       PERFORM Validar-Campos.
-
-       Validar-Campos.
-       MOVE "S" TO Entry-Ok.
-       IF empleados-nombre = SPACE
-       DISPLAY "Error: debes especificar un nombre."
-       MOVE "N" TO Entry-Ok.
+       PERFORM Generar-Siguiente-Id.
+       CALL "Capturar-Empleado" USING empleados-nombre
+           empleados-apellidos empleados-edad empleados-telefono
+           empleados-calle empleados-numero empleados-ciudad
+           empleados-codigo-postal Entry-Ok.
+       IF Entry-Ok = "S"
+           PERFORM Verificar-Id-Duplicado
+           IF Id-Duplicado = "S"
+               DISPLAY "Error: ya existe un empleado con ese ID."
+               MOVE "N" TO Entry-Ok
+           END-IF
+       END-IF.
+
+       Generar-Siguiente-Id.
+       ADD 1 TO WS-Siguiente-Id.
+       MOVE WS-Siguiente-Id TO empleados-id.
+       DISPLAY "ID de empleado asignado: " empleados-id.
+
+       Asignar-Valores-Iniciales-Nuevo-Empleado.
+       MOVE "SIN ASIGNAR" TO empleados-departamento empleados-puesto.
+       MOVE ZERO TO empleados-salario.
+       MOVE "A" TO empleados-estado.
+       ACCEPT empleados-fecha-alta FROM DATE YYYYMMDD.
+
+       Verificar-Id-Duplicado.
+       MOVE "N" TO Id-Duplicado.
+       MOVE empleados-registro TO WS-Registro-Guardado.
+       READ Empleados-archivo
+           INVALID KEY
+               MOVE "N" TO Id-Duplicado
+           NOT INVALID KEY
+               MOVE "S" TO Id-Duplicado
+       END-READ.
+       MOVE WS-Registro-Guardado TO empleados-registro.
 
        Escribir-Registro.
+       PERFORM Asignar-Valores-Iniciales-Nuevo-Empleado.
        WRITE empleados-registro.
+       PERFORM Verificar-Estado-Archivo.
+       ADD 1 TO WS-Total-Registros.
+       ADD 1 TO WS-Altas-Sesion.
+       PERFORM Guardar-Secuencia.
+       MOVE "ALTA" TO auditoria-operacion.
+       PERFORM Registrar-Auditoria.
+       ADD 1 TO WS-Control-Registros-Guardados.
+       MOVE empleados-id TO WS-Control-Ultimo-Id.
+       PERFORM Actualizar-Control.
+
+       Registrar-Auditoria.
+       MOVE empleados-id TO auditoria-id.
+       ACCEPT auditoria-fecha FROM DATE YYYYMMDD.
+       ACCEPT auditoria-hora FROM TIME.
+       OPEN EXTEND Auditoria-archivo.
+       IF WS-Auditoria-Status = "35"
+           OPEN OUTPUT Auditoria-archivo
+       END-IF.
+       WRITE auditoria-registro.
+       CLOSE Auditoria-archivo.
 
        Reiniciar.
        DISPLAY "Desea almacenar otro registro en la base de datos?".
@@ -107,4 +343,4 @@
        IF Si-no NOT = "S"
        MOVE "N" TO Si-no.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM bases-de-datos.
