@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. nivel-de-variables.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -18,6 +18,9 @@
        MAIN-PROCEDURE.
            DISPLAY "Introduce tu Edad: "
            ACCEPT Edad.
+           IF NOT Joven AND NOT Maduro AND NOT Anciano
+               DISPLAY "Error: la edad debe estar entre 1 y 100."
+           END-IF.
            IF Joven
                DISPLAY "Eres Joven.".
            IF Maduro
@@ -25,4 +28,4 @@
            IF Anciano
                DISPLAY "Eres Anciano.".
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM nivel-de-variables.
