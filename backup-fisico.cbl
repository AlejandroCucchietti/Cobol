@@ -0,0 +1,4 @@
+       SELECT OPTIONAL Backup-archivo
+       ASSIGN TO WS-Backup-Filename
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Backup-Status.
