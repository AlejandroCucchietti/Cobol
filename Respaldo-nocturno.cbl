@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Respaldo-nocturno.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+       COPY "backup-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+       COPY "backup-logico.cbl".
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 WS-Backup-Status PIC XX.
+           01 WS-Backup-Filename PIC X(30).
+           01 WS-Fecha-Respaldo PIC X(8).
+           01 WS-Fin-Respaldo PIC X.
+
+           01 WS-Total-Respaldados PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Determinar-Archivo-Empleados.
+           PERFORM Respaldo-Archivo.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            GOBACK.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Respaldo-Archivo.
+               ACCEPT WS-Fecha-Respaldo FROM DATE YYYYMMDD.
+               STRING "empleados-" DELIMITED BY SIZE
+                   WS-Fecha-Respaldo DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO WS-Backup-Filename.
+               OPEN INPUT Empleados-archivo.
+               IF WS-Empleados-Status = "00"
+                   OPEN OUTPUT Backup-archivo
+                   MOVE LOW-VALUES TO empleados-id
+                   START Empleados-archivo KEY IS NOT LESS THAN
+                       empleados-id
+                       INVALID KEY
+                           MOVE "0" TO WS-Fin-Respaldo
+                       NOT INVALID KEY
+                           MOVE "1" TO WS-Fin-Respaldo
+                   END-START
+                   PERFORM UNTIL WS-Fin-Respaldo = "0"
+                       READ Empleados-archivo NEXT RECORD
+                           AT END
+                               MOVE "0" TO WS-Fin-Respaldo
+                           NOT AT END
+                               MOVE empleados-registro TO
+                                   backup-registro
+                               WRITE backup-registro
+                               ADD 1 TO WS-Total-Respaldados
+                       END-READ
+                   END-PERFORM
+                   CLOSE Backup-archivo
+               ELSE
+                   DISPLAY "Aviso: no se pudo abrir empleados.dat "
+                       "para respaldo. Estado: " WS-Empleados-Status
+               END-IF.
+               CLOSE Empleados-archivo.
+
+           Mostrar-Resumen.
+               DISPLAY "===== Respaldo Nocturno =====".
+               DISPLAY "Archivo de respaldo: "
+                   FUNCTION TRIM(WS-Backup-Filename).
+               DISPLAY "Registros respaldados: " WS-Total-Respaldados.
+
+       END PROGRAM Respaldo-nocturno.
