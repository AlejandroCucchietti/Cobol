@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. asignar-multiple-move.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -27,4 +27,4 @@
            DISPLAY Num6.
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM asignar-multiple-move.
