@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Extracto-nomina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+       SELECT Extracto-archivo
+       ASSIGN TO "nomina-extracto.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Trabajo-Ordenamiento
+       ASSIGN TO "nomina-orden.tmp".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+       FD  Extracto-archivo.
+
+       01  extracto-linea PIC X(80).
+
+       SD  Trabajo-Ordenamiento.
+
+       01  orden-registro.
+           05  orden-departamento PIC X(20).
+           05  orden-id PIC X(6).
+           05  orden-nombre PIC X(25).
+           05  orden-apellidos PIC X(35).
+           05  orden-salario PIC 9(7)V99.
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Fin-Sort PIC X.
+           01 WS-Primer-Registro PIC X.
+
+           01 WS-Departamento-Actual PIC X(20).
+           01 WS-Subtotal-Departamento PIC 9(9)V99 VALUE ZERO.
+           01 WS-Total-General PIC 9(9)V99 VALUE ZERO.
+
+           01 WS-Linea-Detalle.
+               05 FILLER PIC X(4) VALUE "DET ".
+               05 WS-Linea-Id PIC X(6).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Nombre PIC X(15).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Apellidos PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Departamento PIC X(15).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Linea-Salario PIC ZZZ,ZZ9.99.
+
+           01 WS-Linea-Subtotal.
+               05 FILLER PIC X(4) VALUE "SUB ".
+               05 WS-Sub-Departamento PIC X(20).
+               05 FILLER PIC X(10) VALUE " Subtotal:".
+               05 WS-Sub-Monto PIC ZZZ,ZZZ,ZZ9.99.
+
+           01 WS-Linea-Total.
+               05 FILLER PIC X(20) VALUE "TOTAL GENERAL:".
+               05 WS-Total-Monto PIC ZZZ,ZZZ,ZZ9.99.
+
+           01 WS-Linea-Encabezado-1.
+               05 FILLER PIC X(6) VALUE "EMPR ".
+               05 WS-Encab-Empresa PIC X(30).
+               05 FILLER PIC X VALUE SPACE.
+               05 WS-Encab-Sitio PIC X(10).
+
+           01 WS-Linea-Encabezado-2.
+               05 FILLER PIC X(17) VALUE "ARCHIVO CREADO: ".
+               05 WS-Encab-Fecha PIC X(8).
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Determinar-Archivo-Empleados.
+           OPEN INPUT Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           OPEN OUTPUT Extracto-archivo.
+           PERFORM Escribir-Encabezado-Empresa.
+           MOVE "S" TO WS-Primer-Registro.
+           MOVE ZERO TO WS-Subtotal-Departamento.
+           MOVE ZERO TO WS-Total-General.
+           SORT Trabajo-Ordenamiento
+               ON ASCENDING KEY orden-departamento orden-id
+               INPUT PROCEDURE IS Cargar-Registros-Ordenamiento
+               OUTPUT PROCEDURE IS Procesar-Registros-Ordenados.
+           CLOSE Extracto-archivo.
+           CLOSE Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           DISPLAY "Extracto de nomina generado en nomina-extracto.txt".
+           Program-Done.
+            GOBACK.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Escribir-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE info-empresa TO WS-Encab-Empresa
+                       MOVE info-sitio TO WS-Encab-Sitio
+                       MOVE WS-Linea-Encabezado-1 TO extracto-linea
+                       WRITE extracto-linea
+                       MOVE info-fecha-creacion TO WS-Encab-Fecha
+                       MOVE WS-Linea-Encabezado-2 TO extracto-linea
+                       WRITE extracto-linea
+               END-READ.
+
+           Cargar-Registros-Ordenamiento.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       IF empleados-activo
+                           MOVE empleados-departamento
+                               TO orden-departamento
+                           MOVE empleados-id TO orden-id
+                           MOVE empleados-nombre TO orden-nombre
+                           MOVE empleados-apellidos TO orden-apellidos
+                           MOVE empleados-salario TO orden-salario
+                           RELEASE orden-registro
+                       END-IF
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Procesar-Registros-Ordenados.
+               MOVE "N" TO WS-Fin-Sort.
+               PERFORM Leer-Registro-Ordenado.
+               PERFORM UNTIL WS-Fin-Sort = "S"
+                   IF WS-Primer-Registro = "S"
+                       MOVE orden-departamento TO WS-Departamento-Actual
+                       MOVE "N" TO WS-Primer-Registro
+                   ELSE
+                       IF orden-departamento NOT =
+                           WS-Departamento-Actual
+                           PERFORM Escribir-Subtotal
+                           MOVE ZERO TO WS-Subtotal-Departamento
+                           MOVE orden-departamento
+                               TO WS-Departamento-Actual
+                       END-IF
+                   END-IF
+                   PERFORM Escribir-Detalle
+                   ADD orden-salario TO WS-Subtotal-Departamento
+                   ADD orden-salario TO WS-Total-General
+                   PERFORM Leer-Registro-Ordenado
+               END-PERFORM.
+               IF WS-Primer-Registro = "N"
+                   PERFORM Escribir-Subtotal
+               END-IF.
+               PERFORM Escribir-Total-General.
+
+           Leer-Registro-Ordenado.
+               RETURN Trabajo-Ordenamiento
+                   AT END
+                       MOVE "S" TO WS-Fin-Sort
+               END-RETURN.
+
+           Escribir-Detalle.
+               MOVE orden-id TO WS-Linea-Id.
+               MOVE orden-nombre TO WS-Linea-Nombre.
+               MOVE orden-apellidos TO WS-Linea-Apellidos.
+               MOVE orden-departamento TO WS-Linea-Departamento.
+               MOVE orden-salario TO WS-Linea-Salario.
+               MOVE WS-Linea-Detalle TO extracto-linea.
+               WRITE extracto-linea.
+
+           Escribir-Subtotal.
+               MOVE WS-Departamento-Actual TO WS-Sub-Departamento.
+               MOVE WS-Subtotal-Departamento TO WS-Sub-Monto.
+               MOVE WS-Linea-Subtotal TO extracto-linea.
+               WRITE extracto-linea.
+
+           Escribir-Total-General.
+               MOVE WS-Total-General TO WS-Total-Monto.
+               MOVE WS-Linea-Total TO extracto-linea.
+               WRITE extracto-linea.
+
+       END PROGRAM Extracto-nomina.
