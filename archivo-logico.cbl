@@ -0,0 +1,30 @@
+           FD  Empleados-archivo.
+
+           01  empleados-registro.
+               05  empleados-id PIC X(6).
+               05  empleados-nombre PIC X(25).
+               05 empleados-apellidos PIC X(35).
+               05 empleados-edad PIC 9(3).
+                   88 empleados-edad-Joven VALUE 1 THRU 40.
+                   88 empleados-edad-Maduro VALUE 41 THRU 65.
+                   88 empleados-edad-Anciano VALUE 66 THRU 100.
+               05 empleados-telefono PIC X(9).
+               05 empleados-direccion.
+                   10 empleados-calle PIC X(15).
+                   10 empleados-numero PIC X(5).
+                   10 empleados-ciudad PIC X(10).
+                   10 empleados-codigo-postal PIC X(5).
+               05 empleados-departamento PIC X(20).
+               05 empleados-puesto PIC X(20).
+               05 empleados-salario PIC 9(7)V99.
+               05 empleados-fecha-alta PIC X(8).
+               05 empleados-estado PIC X.
+                   88 empleados-activo VALUE "A".
+                   88 empleados-inactivo VALUE "I".
+
+           01  info-registro REDEFINES empleados-registro.
+               05  info-id PIC X(6).
+               05  info-empresa PIC X(30).
+               05  info-sitio PIC X(10).
+               05  info-fecha-creacion PIC X(8).
+               05  FILLER PIC X(117).
