@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Extracto-interfaz-nomina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+       SELECT Interfaz-archivo
+       ASSIGN TO "nomina-interfaz.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Interfaz-Status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+       FD  Interfaz-archivo.
+
+       01  interfaz-linea PIC X(97).
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Interfaz-Status PIC XX.
+
+           01 WS-Total-Extraidos PIC 9(6) VALUE ZERO.
+           01 WS-Total-Omitidos PIC 9(6) VALUE ZERO.
+
+      * Layout fijo esperado por el importador de nomina/prestaciones:
+      * ID(6) NOMBRE(25) APELLIDOS(35) DEPARTAMENTO(20) SALARIO(9,
+      * dos decimales implicitos, sin punto).
+           01 WS-Linea-Vendedor.
+               05 WS-V-Id PIC X(6).
+               05 WS-V-Nombre PIC X(25).
+               05 WS-V-Apellidos PIC X(35).
+               05 WS-V-Departamento PIC X(20).
+               05 WS-V-Salario PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivos.
+           PERFORM Extraer-Registros.
+           PERFORM Cierre-archivos.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivos.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               OPEN OUTPUT Interfaz-archivo.
+               PERFORM Verificar-Estado-Interfaz.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivos.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               CLOSE Interfaz-archivo.
+               PERFORM Verificar-Estado-Interfaz.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Verificar-Estado-Interfaz.
+               IF WS-Interfaz-Status NOT = "00"
+                   DISPLAY
+                       "Aviso de E/S sobre nomina-interfaz.txt. "
+                       "Estado: " WS-Interfaz-Status
+               END-IF.
+
+           Extraer-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       PERFORM Extraer-Registro-Actual
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Extraer-Registro-Actual.
+               IF empleados-activo
+                   MOVE empleados-id TO WS-V-Id
+                   MOVE empleados-nombre TO WS-V-Nombre
+                   MOVE empleados-apellidos TO WS-V-Apellidos
+                   MOVE empleados-departamento TO WS-V-Departamento
+                   MOVE empleados-salario TO WS-V-Salario
+                   MOVE WS-Linea-Vendedor TO interfaz-linea
+                   WRITE interfaz-linea
+                   PERFORM Verificar-Estado-Interfaz
+                   ADD 1 TO WS-Total-Extraidos
+               ELSE
+                   ADD 1 TO WS-Total-Omitidos
+               END-IF.
+
+           Mostrar-Resumen.
+               DISPLAY "Extracto de nomina/prestaciones generado en "
+                   "nomina-interfaz.txt".
+               DISPLAY "Empleados activos extraidos: "
+                   WS-Total-Extraidos.
+               DISPLAY "Empleados inactivos omitidos: "
+                   WS-Total-Omitidos.
+
+       END PROGRAM Extracto-interfaz-nomina.
