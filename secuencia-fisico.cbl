@@ -0,0 +1,4 @@
+       SELECT OPTIONAL Secuencia-archivo
+       ASSIGN TO "empleados-seq.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Secuencia-Status.
