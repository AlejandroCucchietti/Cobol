@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-demografico.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 Total-Empleados PIC 9(6) VALUE ZERO.
+           01 Total-Jovenes PIC 9(6) VALUE ZERO.
+           01 Total-Maduros PIC 9(6) VALUE ZERO.
+           01 Total-Ancianos PIC 9(6) VALUE ZERO.
+           01 Total-Fuera-De-Rango PIC 9(6) VALUE ZERO.
+
+           01 WS-Porcentaje PIC 999V99.
+           01 WS-Cantidad-Bracket PIC 9(6).
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivo.
+           PERFORM Mostrar-Encabezado-Empresa.
+           PERFORM Tallar-Registros.
+           PERFORM Cierre-archivo.
+           PERFORM Mostrar-Informe.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivo.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Tallar-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       PERFORM Clasificar-Registro
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Clasificar-Registro.
+               ADD 1 TO Total-Empleados.
+               IF empleados-edad-Joven
+                   ADD 1 TO Total-Jovenes
+               END-IF.
+               IF empleados-edad-Maduro
+                   ADD 1 TO Total-Maduros
+               END-IF.
+               IF empleados-edad-Anciano
+                   ADD 1 TO Total-Ancianos
+               END-IF.
+               IF NOT empleados-edad-Joven
+                   AND NOT empleados-edad-Maduro
+                   AND NOT empleados-edad-Anciano
+                   ADD 1 TO Total-Fuera-De-Rango
+               END-IF.
+
+           Mostrar-Informe.
+               DISPLAY "===== Informe Demografico de Empleados =====".
+               DISPLAY "Total de empleados: " Total-Empleados.
+               MOVE Total-Jovenes TO WS-Cantidad-Bracket.
+               PERFORM Calcular-Porcentaje.
+               DISPLAY "  Jovenes (1-40): " Total-Jovenes
+                   " (" WS-Porcentaje "%)".
+               MOVE Total-Maduros TO WS-Cantidad-Bracket.
+               PERFORM Calcular-Porcentaje.
+               DISPLAY "  Maduros (41-65): " Total-Maduros
+                   " (" WS-Porcentaje "%)".
+               MOVE Total-Ancianos TO WS-Cantidad-Bracket.
+               PERFORM Calcular-Porcentaje.
+               DISPLAY "  Ancianos (66-100): " Total-Ancianos
+                   " (" WS-Porcentaje "%)".
+               IF Total-Fuera-De-Rango NOT = ZERO
+                   DISPLAY "  Edad fuera de rango (1-100): "
+                       Total-Fuera-De-Rango
+               END-IF.
+
+           Calcular-Porcentaje.
+               MOVE ZERO TO WS-Porcentaje.
+               IF Total-Empleados NOT = ZERO
+                   COMPUTE WS-Porcentaje ROUNDED =
+                       (WS-Cantidad-Bracket * 100) / Total-Empleados
+               END-IF.
+
+       END PROGRAM Reporte-demografico.
