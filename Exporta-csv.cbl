@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exporta-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+       SELECT Csv-archivo
+       ASSIGN TO "empleados.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Csv-Status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+       FD  Csv-archivo.
+       01  csv-linea PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Csv-Status PIC XX.
+
+           01 WS-Total-Exportados PIC 9(6) VALUE ZERO.
+
+           01 WS-Edad-Edit PIC ZZ9.
+           01 WS-Salario-Edit PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivos.
+           PERFORM Exportar-Registros.
+           PERFORM Cierre-archivos.
+           DISPLAY "Registros exportados a empleados.csv: "
+               WS-Total-Exportados.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivos.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               OPEN OUTPUT Csv-archivo.
+               PERFORM Verificar-Estado-Csv.
+               PERFORM Escribir-Comentario-Empresa.
+               PERFORM Escribir-Encabezado.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivos.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               CLOSE Csv-archivo.
+               PERFORM Verificar-Estado-Csv.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Verificar-Estado-Csv.
+               IF WS-Csv-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.csv. Estado: "
+                       WS-Csv-Status
+               END-IF.
+
+           Escribir-Comentario-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       STRING "# " DELIMITED BY SIZE
+                           FUNCTION TRIM(info-empresa) DELIMITED BY SIZE
+                           " (" DELIMITED BY SIZE
+                           FUNCTION TRIM(info-sitio) DELIMITED BY SIZE
+                           ") - creado " DELIMITED BY SIZE
+                           info-fecha-creacion DELIMITED BY SIZE
+                           INTO csv-linea
+                       END-STRING
+                       WRITE csv-linea
+                       PERFORM Verificar-Estado-Csv
+               END-READ.
+
+           Escribir-Encabezado.
+               STRING
+                   "id,nombre,apellidos,edad,telefono,calle,numero,"
+                   DELIMITED BY SIZE
+                   "ciudad,codigo_postal,departamento,puesto,"
+                   DELIMITED BY SIZE
+                   "salario,fecha_alta,estado" DELIMITED BY SIZE
+                   INTO csv-linea
+               END-STRING.
+               WRITE csv-linea.
+               PERFORM Verificar-Estado-Csv.
+
+           Exportar-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       PERFORM Escribir-Linea-Csv
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Escribir-Linea-Csv.
+               MOVE empleados-edad TO WS-Edad-Edit.
+               MOVE empleados-salario TO WS-Salario-Edit.
+               STRING
+                   FUNCTION TRIM(empleados-id) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-nombre) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-apellidos) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-Edad-Edit DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-telefono) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-calle) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-numero) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-ciudad) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-codigo-postal)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-departamento)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(empleados-puesto) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-Salario-Edit DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   empleados-fecha-alta DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   empleados-estado DELIMITED BY SIZE
+                   INTO csv-linea
+               END-STRING.
+               WRITE csv-linea.
+               PERFORM Verificar-Estado-Csv.
+               ADD 1 TO WS-Total-Exportados.
+
+       END PROGRAM Exporta-csv.
