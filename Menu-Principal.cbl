@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu-Principal.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  Opcion-Menu PIC 9.
+       01  Salir-Menu PIC X VALUE "N".
+       01  Opcion-Informe PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       PERFORM Menu-Principal
+       UNTIL Salir-Menu = "S".
+
+       Program-Done.
+        STOP RUN.
+
+       Menu-Principal.
+       DISPLAY "===== Sistema de Empleados =====".
+       DISPLAY "1. Alta de empleado".
+       DISPLAY "2. Consultar / buscar empleados".
+       DISPLAY "3. Modificar o dar de baja empleado".
+       DISPLAY "4. Informes".
+       DISPLAY "5. Salir".
+       DISPLAY "Elige una opcion: ".
+       ACCEPT Opcion-Menu.
+       EVALUATE Opcion-Menu
+           WHEN 1
+               CALL "bases-de-datos"
+           WHEN 2
+               CALL "Mostrar-bd"
+           WHEN 3
+               CALL "bd-copia"
+           WHEN 4
+               PERFORM Menu-Informes
+           WHEN 5
+               MOVE "S" TO Salir-Menu
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+       END-EVALUATE.
+
+       Menu-Informes.
+       DISPLAY "===== Informes =====".
+       DISPLAY "1. Extracto de nomina".
+       DISPLAY "2. Informe demografico".
+       DISPLAY "3. Directorio alfabetico".
+       DISPLAY "4. Exportar a CSV".
+       DISPLAY "5. Excepciones de calidad de datos".
+       DISPLAY "6. Credenciales de empleado".
+       DISPLAY "7. Extracto para nomina/prestaciones (interfaz)".
+       DISPLAY "8. Consulta por rango de edad".
+       DISPLAY "9. Volver al menu principal".
+       DISPLAY "Elige una opcion: ".
+       ACCEPT Opcion-Informe.
+       EVALUATE Opcion-Informe
+           WHEN 1
+               CALL "Extracto-nomina"
+           WHEN 2
+               CALL "Reporte-demografico"
+           WHEN 3
+               CALL "Directorio-alfabetico"
+           WHEN 4
+               CALL "Exporta-csv"
+           WHEN 5
+               CALL "Reporte-excepciones"
+           WHEN 6
+               CALL "Reporte-credenciales"
+           WHEN 7
+               CALL "Extracto-interfaz-nomina"
+           WHEN 8
+               CALL "Consulta-por-edad"
+           WHEN 9
+               CONTINUE
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+       END-EVALUATE.
+
+       END PROGRAM Menu-Principal.
