@@ -0,0 +1,4 @@
+       SELECT OPTIONAL Auditoria-archivo
+       ASSIGN TO "empleados-auditoria.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Auditoria-Status.
