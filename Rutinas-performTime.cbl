@@ -5,48 +5,178 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Rutinas-performTime.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL Reporte-archivo
+       ASSIGN TO "tablas.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Reporte-Status.
+       SELECT OPTIONAL Historial-archivo
+       ASSIGN TO "tabla-historial.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Historial-Status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  Reporte-archivo.
+       01  reporte-linea PIC X(80).
+
+       FD  Historial-archivo.
+       01  historial-registro.
+           05  historial-numero PIC 99.
+           05  historial-rango-inicio PIC 999.
+           05  historial-rango-fin PIC 999.
+           05  historial-fecha PIC X(8).
+           05  historial-hora PIC X(6).
+
        WORKING-STORAGE SECTION.
        01  Numero PIC 99.
        01  Multiplicador PIC 999.
        01  Resultado PIC 9999.
        01  Salida PIC XXXXX.
+       01  Rango-Inicio PIC 999.
+       01  Rango-Fin PIC 999.
+       01  WS-Numero-Entrada PIC XX.
+       01  WS-Numero-Valido PIC X.
+       01  WS-Rango-Valido PIC X.
+       01  WS-Reporte-Status PIC XX.
+       01  Guardar-Reporte PIC X.
+       01  WS-Historial-Status PIC XX.
+       01  WS-Salir-Programa PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           Inicio.
+           PERFORM Ciclo-Principal UNTIL WS-Salir-Programa = "S".
+           STOP RUN.
+
+           Ciclo-Principal.
            DISPLAY "Para salir introduce salir en la consola.".
            DISPLAY "Para Multiplicar pulsa INTRO.".
            ACCEPT Salida.
            IF Salida = "salir"
-               GO TO Finalizar
+               MOVE "S" TO WS-Salir-Programa
            ELSE
-           PERFORM Reinicia-Programa.
-           PERFORM Introduce-Numero.
-           PERFORM Mostrar-Tabla.
+               PERFORM Introduce-Rango
+               PERFORM Reinicia-Programa
+               PERFORM Introduce-Numero
+               PERFORM Mostrar-Tabla
+           END-IF.
 
-           Finalizar.
-           STOP RUN.
+           Introduce-Rango.
+           MOVE "N" TO WS-Rango-Valido.
+           PERFORM UNTIL WS-Rango-Valido = "S"
+               DISPLAY "Introduce el multiplicador inicial."
+               ACCEPT Rango-Inicio
+               DISPLAY "Introduce el multiplicador final."
+               ACCEPT Rango-Fin
+               IF Rango-Inicio = 0
+                   DISPLAY "Error: el multiplicador inicial debe ser"
+                       " mayor que cero."
+               ELSE
+                   IF Rango-Fin < Rango-Inicio
+                       DISPLAY "Error: el final debe ser mayor o"
+                           " igual que el inicio."
+                   ELSE
+                       MOVE "S" TO WS-Rango-Valido
+                   END-IF
+               END-IF
+           END-PERFORM.
 
            Reinicia-Programa.
-               MOVE 0 TO Multiplicador.
+               COMPUTE Multiplicador = Rango-Inicio - 1.
 
            Introduce-numero.
-           DISPLAY "Introduce un numero.".
-               ACCEPT Numero.
+           MOVE "N" TO WS-Numero-Valido.
+           PERFORM UNTIL WS-Numero-Valido = "S"
+               DISPLAY "Introduce un numero (0-99)."
+               ACCEPT WS-Numero-Entrada
+               IF WS-Numero-Entrada IS NUMERIC
+                   MOVE WS-Numero-Entrada TO Numero
+                   MOVE "S" TO WS-Numero-Valido
+               ELSE
+                   DISPLAY "Error: introduce un numero valido de 0 a"
+                       " 99."
+               END-IF
+           END-PERFORM.
 
            Mostrar-Tabla.
                DISPLAY "La tabla del " Numero ":".
-               PERFORM Calculos UNTIL Multiplicador = 10.
-               PERFORM Inicio.
+               PERFORM Registrar-Historial.
+               PERFORM Preguntar-Guardar-Reporte.
+               IF Guardar-Reporte = "S"
+                   PERFORM Abrir-Reporte
+                   PERFORM Escribir-Encabezado-Reporte
+               END-IF.
+               PERFORM Calculos UNTIL Multiplicador = Rango-Fin.
+               IF Guardar-Reporte = "S"
+                   PERFORM Cerrar-Reporte
+               END-IF.
+
+           Registrar-Historial.
+               MOVE Numero TO historial-numero.
+               MOVE Rango-Inicio TO historial-rango-inicio.
+               MOVE Rango-Fin TO historial-rango-fin.
+               ACCEPT historial-fecha FROM DATE YYYYMMDD.
+               ACCEPT historial-hora FROM TIME.
+               OPEN EXTEND Historial-archivo.
+               IF WS-Historial-Status = "35"
+                   OPEN OUTPUT Historial-archivo
+               END-IF.
+               WRITE historial-registro.
+               CLOSE Historial-archivo.
+
+           Preguntar-Guardar-Reporte.
+               DISPLAY "Deseas guardar esta tabla en un archivo de"
+                   " reporte (S/N)?".
+               ACCEPT Guardar-Reporte.
+               IF Guardar-Reporte = "S" OR Guardar-Reporte = "s"
+                   MOVE "S" TO Guardar-Reporte
+               ELSE
+                   MOVE "N" TO Guardar-Reporte
+               END-IF.
+
+           Abrir-Reporte.
+               OPEN EXTEND Reporte-archivo.
+               IF WS-Reporte-Status = "35"
+                   OPEN OUTPUT Reporte-archivo
+               END-IF.
+
+           Escribir-Encabezado-Reporte.
+               MOVE SPACE TO reporte-linea.
+               STRING "Tabla del " DELIMITED BY SIZE
+                   Numero DELIMITED BY SIZE
+                   " (multiplicadores " DELIMITED BY SIZE
+                   Rango-Inicio DELIMITED BY SIZE
+                   " a " DELIMITED BY SIZE
+                   Rango-Fin DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO reporte-linea.
+               WRITE reporte-linea.
+
+           Cerrar-Reporte.
+               CLOSE Reporte-archivo.
 
            Calculos.
                ADD 1 TO Multiplicador.
                COMPUTE Resultado = Numero * Multiplicador.
                DISPLAY Numero "*" Multiplicador "=" Resultado.
+               IF Guardar-Reporte = "S"
+                   PERFORM Escribir-Detalle-Reporte
+               END-IF.
+
+           Escribir-Detalle-Reporte.
+               MOVE SPACE TO reporte-linea.
+               STRING Numero DELIMITED BY SIZE
+                   "*" DELIMITED BY SIZE
+                   Multiplicador DELIMITED BY SIZE
+                   "=" DELIMITED BY SIZE
+                   Resultado DELIMITED BY SIZE
+                   INTO reporte-linea.
+               WRITE reporte-linea.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM Rutinas-performTime.
