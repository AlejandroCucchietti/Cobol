@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-credenciales.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+       SELECT Credenciales-archivo
+       ASSIGN TO "credenciales.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Credenciales-Status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+       FD  Credenciales-archivo.
+       01  credencial-linea PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Credenciales-Status PIC XX.
+
+           01 WS-Total-Credenciales PIC 9(6) VALUE ZERO.
+
+           01  WS-Linea-Borde PIC X(40)
+               VALUE ALL "*".
+
+           01  WS-Linea-Empresa.
+               05 FILLER PIC X(2) VALUE "* ".
+               05 WS-Cred-Empresa PIC X(30).
+               05 FILLER PIC X(6) VALUE SPACE.
+               05 FILLER PIC X(2) VALUE " *".
+
+           01  WS-Linea-Nombre.
+               05 FILLER PIC X(2) VALUE "* ".
+               05 WS-Cred-Nombre PIC X(25).
+               05 WS-Cred-Apellidos PIC X(11).
+               05 FILLER PIC X(2) VALUE " *".
+
+           01  WS-Linea-Id.
+               05 FILLER PIC X(6) VALUE "* ID: ".
+               05 WS-Cred-Id PIC X(6).
+               05 FILLER PIC X(26) VALUE SPACE.
+               05 FILLER PIC X(2) VALUE " *".
+
+           01  WS-Linea-Departamento.
+               05 FILLER PIC X(4) VALUE "* D:".
+               05 WS-Cred-Departamento PIC X(20).
+               05 FILLER PIC X(14) VALUE SPACE.
+               05 FILLER PIC X(2) VALUE " *".
+
+           01  WS-Linea-Blanca PIC X(40) VALUE SPACE.
+
+           01  WS-Nombre-Empresa PIC X(30) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivos.
+           PERFORM Generar-Credenciales.
+           PERFORM Cierre-archivos.
+           DISPLAY "Credenciales generadas en credenciales.txt: "
+               WS-Total-Credenciales.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivos.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               OPEN OUTPUT Credenciales-archivo.
+               PERFORM Verificar-Estado-Credenciales.
+               PERFORM Leer-Info-Empresa.
+
+           Leer-Info-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE info-empresa TO WS-Nombre-Empresa
+               END-READ.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivos.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               CLOSE Credenciales-archivo.
+               PERFORM Verificar-Estado-Credenciales.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Verificar-Estado-Credenciales.
+               IF WS-Credenciales-Status NOT = "00"
+                   DISPLAY
+                       "Aviso de E/S sobre credenciales.txt. Estado: "
+                       WS-Credenciales-Status
+               END-IF.
+
+           Generar-Credenciales.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       IF empleados-activo
+                           PERFORM Escribir-Credencial
+                       END-IF
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Escribir-Credencial.
+               MOVE WS-Linea-Borde TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE FUNCTION TRIM(WS-Nombre-Empresa) TO WS-Cred-Empresa.
+               MOVE WS-Linea-Empresa TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE WS-Linea-Blanca TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE empleados-nombre TO WS-Cred-Nombre.
+               MOVE empleados-apellidos(1:11) TO WS-Cred-Apellidos.
+               MOVE WS-Linea-Nombre TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE empleados-id TO WS-Cred-Id.
+               MOVE WS-Linea-Id TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE empleados-departamento TO WS-Cred-Departamento.
+               MOVE WS-Linea-Departamento TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE WS-Linea-Borde TO credencial-linea.
+               WRITE credencial-linea.
+               MOVE WS-Linea-Blanca TO credencial-linea.
+               WRITE credencial-linea.
+               PERFORM Verificar-Estado-Credenciales.
+               ADD 1 TO WS-Total-Credenciales.
+
+       END PROGRAM Reporte-credenciales.
