@@ -0,0 +1,4 @@
+       SELECT OPTIONAL Control-archivo
+       ASSIGN TO "empleados-control.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Control-Status.
