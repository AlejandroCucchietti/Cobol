@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-aniversarios.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 WS-Total-Revisados PIC 9(6) VALUE ZERO.
+           01 WS-Total-Aniversarios PIC 9(6) VALUE ZERO.
+
+           01 WS-Hoy PIC 9(8).
+           01 WS-Hoy-Grupo REDEFINES WS-Hoy.
+               05 WS-Hoy-Anio PIC 9(4).
+               05 WS-Hoy-Mes PIC 9(2).
+               05 WS-Hoy-Dia PIC 9(2).
+           01 WS-Hoy-Entero PIC S9(9).
+
+           01 WS-Fecha-Alta-Anio PIC 9(4).
+
+           01 WS-Aniv-Grupo.
+               05 WS-Aniv-Anio PIC 9(4).
+               05 WS-Aniv-Mes PIC 9(2).
+               05 WS-Aniv-Dia PIC 9(2).
+           01 WS-Aniv-Num REDEFINES WS-Aniv-Grupo PIC 9(8).
+           01 WS-Aniv-Entero PIC S9(9).
+
+           01 WS-Dias-Diferencia PIC S9(9).
+           01 WS-Anios-Servicio PIC 9(4).
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivo.
+           PERFORM Mostrar-Encabezado-Empresa.
+           ACCEPT WS-Hoy FROM DATE YYYYMMDD.
+           COMPUTE WS-Hoy-Entero = FUNCTION INTEGER-OF-DATE(WS-Hoy).
+           DISPLAY "===== Aniversarios de esta Semana =====".
+           PERFORM Revisar-Registros.
+           PERFORM Cierre-archivo.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivo.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Revisar-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       ADD 1 TO WS-Total-Revisados
+                       PERFORM Verificar-Aniversario
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Verificar-Aniversario.
+               IF empleados-fecha-alta = SPACE
+                   OR empleados-fecha-alta NOT NUMERIC
+                   CONTINUE
+               ELSE
+                   MOVE empleados-fecha-alta(1:4) TO WS-Fecha-Alta-Anio
+                   MOVE WS-Hoy-Anio TO WS-Aniv-Anio
+                   MOVE empleados-fecha-alta(5:2) TO WS-Aniv-Mes
+                   MOVE empleados-fecha-alta(7:2) TO WS-Aniv-Dia
+                   COMPUTE WS-Aniv-Entero =
+                       FUNCTION INTEGER-OF-DATE(WS-Aniv-Num)
+                   IF WS-Aniv-Entero < WS-Hoy-Entero
+                       ADD 1 TO WS-Aniv-Anio
+                       COMPUTE WS-Aniv-Entero =
+                           FUNCTION INTEGER-OF-DATE(WS-Aniv-Num)
+                   END-IF
+                   COMPUTE WS-Dias-Diferencia =
+                       WS-Aniv-Entero - WS-Hoy-Entero
+                   IF WS-Dias-Diferencia <= 6
+                       COMPUTE WS-Anios-Servicio =
+                           WS-Aniv-Anio - WS-Fecha-Alta-Anio
+                       PERFORM Mostrar-Aniversario
+                   END-IF
+               END-IF.
+
+           Mostrar-Aniversario.
+               ADD 1 TO WS-Total-Aniversarios.
+               DISPLAY "ID " empleados-id " " empleados-nombre " "
+                   empleados-apellidos ": " WS-Anios-Servicio
+                   " anio(s), aniversario " WS-Aniv-Mes "/"
+                   WS-Aniv-Dia.
+
+           Mostrar-Resumen.
+               DISPLAY "Registros revisados: " WS-Total-Revisados.
+               DISPLAY "Aniversarios esta semana: "
+                   WS-Total-Aniversarios.
+
+       END PROGRAM Reporte-aniversarios.
