@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. hola-mundo.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -19,7 +19,8 @@
            IF si-o-no = "S" OR si-o-no = "s"
                PERFORM PROGRAMA
            ELSE
-               DISPLAY "Por favor,intruduce una N o S".
+               DISPLAY "Por favor,intruduce una N o S"
+               GO TO PREGUNTA.
 
            FINALIZA-PROGRAMA.
             STOP RUN.
@@ -32,4 +33,4 @@
                DISPLAY "Se ejecuta el programa".
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM hola-mundo.
