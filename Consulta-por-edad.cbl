@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Consulta-por-edad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+
+       WORKING-STORAGE SECTION.
+
+       01  Presentacion.
+           05 Texto-id PIC X(3) VALUE "ID:".
+           05 Muestras-id PIC X(6).
+           05 Texto-nombre PIC X(7) VALUE "Nombre:".
+           05 Muestra-nombre PIC X(15).
+           05 Texto-apellidos PIC X(10) VALUE "Apellidos:".
+           05 Muestra-apellidos PIC X(20).
+           05 Texto-edad PIC X(5) VALUE "Edad:".
+           05 Muestra-edad PIC X(3).
+           05 Texto-telefono PIC X(9) VALUE "Telefono:".
+           05 Muestra-telefono PIC X(10).
+           05 Texto-direccion PIC X(10) VALUE "Direccion:".
+           05 Muestra-direccion PIC X(35).
+           05 Texto-estado PIC X(7) VALUE "Estado:".
+           05 Muestra-estado PIC X(1).
+
+           01 Fin-del-Archivo PIC X.
+           01 Maximo-Registros PIC 99.
+           01 Guardar-Enter PIC X.
+           01 Registros-Por-Pagina PIC 99 VALUE 20.
+           01 Numero-Pagina PIC 999 VALUE 1.
+           01 Total-Mostrados PIC 9999 VALUE ZERO.
+
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 WS-Opcion-Bracket PIC 9.
+           01 WS-Coincide-Filtro PIC X.
+
+           01 WS-Info-Pagina PIC X(60) VALUE SPACE.
+
+       SCREEN SECTION.
+
+       01  Pantalla-Empleado.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "Consulta por Rango de Edad".
+           05  LINE 2 COLUMN 1 PIC X(60) FROM WS-Info-Pagina.
+           05  LINE 4 COLUMN 1 VALUE "ID:".
+           05  LINE 4 COLUMN 15 PIC X(6) FROM Muestras-id.
+           05  LINE 5 COLUMN 1 VALUE "Nombre:".
+           05  LINE 5 COLUMN 15 PIC X(15) FROM Muestra-nombre.
+           05  LINE 6 COLUMN 1 VALUE "Apellidos:".
+           05  LINE 6 COLUMN 15 PIC X(20) FROM Muestra-apellidos.
+           05  LINE 7 COLUMN 1 VALUE "Edad:".
+           05  LINE 7 COLUMN 15 PIC X(3) FROM Muestra-edad.
+           05  LINE 8 COLUMN 1 VALUE "Telefono:".
+           05  LINE 8 COLUMN 15 PIC X(10) FROM Muestra-telefono.
+           05  LINE 9 COLUMN 1 VALUE "Direccion:".
+           05  LINE 9 COLUMN 15 PIC X(35) FROM Muestra-direccion.
+           05  LINE 10 COLUMN 1 VALUE "Estado:".
+           05  LINE 10 COLUMN 15 PIC X(1) FROM Muestra-estado.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivo.
+           PERFORM Mostrar-Encabezado-Inicial.
+           PERFORM Pedir-Bracket.
+           PERFORM Pedir-Registros-Por-Pagina.
+           PERFORM Recorrer-Registros-Filtrados.
+           DISPLAY Total-Mostrados
+               " empleado(s) encontrados en el rango elegido.".
+           PERFORM Cierre-archivo.
+           Program-Done.
+            GOBACK.
+
+           Pedir-Bracket.
+               DISPLAY "Filtrar por rango de edad:".
+               DISPLAY "1. Jovenes (1-40)".
+               DISPLAY "2. Maduros (41-65)".
+               DISPLAY "3. Ancianos (66-100)".
+               DISPLAY "Elige una opcion: ".
+               ACCEPT WS-Opcion-Bracket.
+               IF WS-Opcion-Bracket NOT = 1
+                   AND WS-Opcion-Bracket NOT = 2
+                   AND WS-Opcion-Bracket NOT = 3
+                   DISPLAY "Opcion no valida, se usara Jovenes (1-40)."
+                   MOVE 1 TO WS-Opcion-Bracket
+               END-IF.
+
+           Pedir-Registros-Por-Pagina.
+               DISPLAY
+               "Registros por pagina (ENTER para 20 por defecto): ".
+               ACCEPT Registros-Por-Pagina.
+               IF Registros-Por-Pagina = ZERO
+                   MOVE 20 TO Registros-Por-Pagina
+               END-IF.
+
+           Recorrer-Registros-Filtrados.
+               MOVE ZEROES TO Maximo-Registros.
+               MOVE 1 TO Numero-Pagina.
+               MOVE ZERO TO Total-Mostrados.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Leer-Siguiente-Filtrado
+               END-IF.
+               PERFORM Muestra-registros
+               UNTIL Fin-del-Archivo = "0".
+
+           Leer-Siguiente-Filtrado.
+               MOVE "N" TO WS-Coincide-Filtro.
+               PERFORM UNTIL Fin-del-Archivo = "0"
+                   OR WS-Coincide-Filtro = "S"
+                   PERFORM Lee-siguiente-registro
+                   IF Fin-del-Archivo NOT = "0"
+                       PERFORM Verificar-Filtro-Bracket
+                   END-IF
+               END-PERFORM.
+
+           Verificar-Filtro-Bracket.
+               MOVE "N" TO WS-Coincide-Filtro.
+               IF empleados-id NOT = "000000"
+                   EVALUATE WS-Opcion-Bracket
+                       WHEN 1
+                           IF empleados-edad-Joven
+                               MOVE "S" TO WS-Coincide-Filtro
+                           END-IF
+                       WHEN 2
+                           IF empleados-edad-Maduro
+                               MOVE "S" TO WS-Coincide-Filtro
+                           END-IF
+                       WHEN 3
+                           IF empleados-edad-Anciano
+                               MOVE "S" TO WS-Coincide-Filtro
+                           END-IF
+                   END-EVALUATE
+               END-IF.
+
+           Mostrar-Encabezado-Inicial.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Muestra-registros.
+               PERFORM Muestra-campos.
+               PERFORM Leer-Siguiente-Filtrado.
+
+           Muestra-campos.
+           IF Maximo-Registros = Registros-Por-Pagina
+               PERFORM Pulsar-enter
+           END-IF.
+           MOVE empleados-id TO Muestras-id.
+           MOVE empleados-nombre TO Muestra-nombre.
+           MOVE empleados-apellidos TO Muestra-apellidos.
+           MOVE empleados-edad TO Muestra-edad.
+           MOVE empleados-telefono TO Muestra-telefono.
+           MOVE empleados-direccion TO Muestra-direccion.
+           MOVE empleados-estado TO Muestra-estado.
+           ADD 1 TO Total-Mostrados.
+           PERFORM Actualiza-Info-Pagina.
+           DISPLAY Pantalla-Empleado.
+           ADD 1 TO Maximo-Registros.
+
+           Actualiza-Info-Pagina.
+               MOVE SPACE TO WS-Info-Pagina.
+               STRING "Pagina " DELIMITED BY SIZE
+                   Numero-Pagina DELIMITED BY SIZE
+                   " (mostrados hasta ahora: " DELIMITED BY SIZE
+                   Total-Mostrados DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-Info-Pagina
+               END-STRING.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Pulsar-enter.
+           DISPLAY
+           "Presione la tecla ENTER para ver la siguiente pagina...".
+           ACCEPT Guardar-Enter.
+           MOVE ZEROES TO Maximo-Registros.
+           ADD 1 TO Numero-Pagina.
+
+           Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivo.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+       END PROGRAM Consulta-por-edad.
