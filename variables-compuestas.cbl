@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. variables-compuestas.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -26,4 +26,4 @@
            DISPLAY variable-compuesta2.
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM variables-compuestas.
