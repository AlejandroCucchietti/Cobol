@@ -0,0 +1,8 @@
+           FD  Control-archivo.
+
+           01  control-registro.
+               05  control-en-progreso PIC X.
+               05  control-fecha-inicio PIC X(8).
+               05  control-hora-inicio PIC X(6).
+               05  control-registros-guardados PIC 9(6).
+               05  control-ultimo-id PIC X(6).
