@@ -0,0 +1,3 @@
+           FD  Backup-archivo.
+
+           01  backup-registro PIC X(171).
