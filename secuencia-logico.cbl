@@ -0,0 +1,5 @@
+           FD  Secuencia-archivo.
+
+           01  secuencia-registro.
+               05  secuencia-ultimo-id PIC 9(6).
+               05  secuencia-total-registros PIC 9(6).
