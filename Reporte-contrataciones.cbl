@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-contrataciones.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 WS-Hoy PIC 9(8).
+           01 WS-Hoy-Grupo REDEFINES WS-Hoy.
+               05 WS-Hoy-Anio PIC 9(4).
+               05 WS-Hoy-Mes PIC 9(2).
+               05 WS-Hoy-Dia PIC 9(2).
+
+           01 WS-Fecha-Alta-Anio PIC 9(4).
+           01 WS-Fecha-Alta-Mes PIC 9(2).
+
+           01 WS-Total-Revisados PIC 9(6) VALUE ZERO.
+           01 WS-Total-Anio-Actual PIC 9(6) VALUE ZERO.
+
+           01 WS-Conteo-Mensual.
+               05 WS-Conteo-Mes PIC 9(6) OCCURS 12 TIMES VALUE ZERO.
+
+           01 WS-Indice-Mes PIC 99.
+
+           01 WS-Nombre-Mes.
+               05 FILLER PIC X(10) VALUE "Enero     ".
+               05 FILLER PIC X(10) VALUE "Febrero   ".
+               05 FILLER PIC X(10) VALUE "Marzo     ".
+               05 FILLER PIC X(10) VALUE "Abril     ".
+               05 FILLER PIC X(10) VALUE "Mayo      ".
+               05 FILLER PIC X(10) VALUE "Junio     ".
+               05 FILLER PIC X(10) VALUE "Julio     ".
+               05 FILLER PIC X(10) VALUE "Agosto    ".
+               05 FILLER PIC X(10) VALUE "Septiembre".
+               05 FILLER PIC X(10) VALUE "Octubre   ".
+               05 FILLER PIC X(10) VALUE "Noviembre ".
+               05 FILLER PIC X(10) VALUE "Diciembre ".
+           01 WS-Nombre-Mes-Tabla REDEFINES WS-Nombre-Mes.
+               05 WS-Nombre-Mes-Item PIC X(10) OCCURS 12 TIMES.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivo.
+           PERFORM Mostrar-Encabezado-Empresa.
+           ACCEPT WS-Hoy FROM DATE YYYYMMDD.
+           PERFORM Tallar-Registros.
+           PERFORM Cierre-archivo.
+           PERFORM Mostrar-Informe.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivo.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Tallar-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       PERFORM Clasificar-Registro
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Clasificar-Registro.
+               ADD 1 TO WS-Total-Revisados.
+               IF empleados-fecha-alta NOT = SPACE
+                   AND empleados-fecha-alta NUMERIC
+                   MOVE empleados-fecha-alta(1:4) TO WS-Fecha-Alta-Anio
+                   MOVE empleados-fecha-alta(5:2) TO WS-Fecha-Alta-Mes
+                   IF WS-Fecha-Alta-Anio = WS-Hoy-Anio
+                       ADD 1 TO WS-Total-Anio-Actual
+                       MOVE WS-Fecha-Alta-Mes TO WS-Indice-Mes
+                       ADD 1 TO WS-Conteo-Mes(WS-Indice-Mes)
+                   END-IF
+               END-IF.
+
+           Mostrar-Informe.
+               DISPLAY "===== Contrataciones por Mes (" WS-Hoy-Anio
+                   ") =====".
+               PERFORM VARYING WS-Indice-Mes FROM 1 BY 1
+                   UNTIL WS-Indice-Mes > 12
+                   DISPLAY "  " WS-Nombre-Mes-Item(WS-Indice-Mes) ": "
+                       WS-Conteo-Mes(WS-Indice-Mes)
+               END-PERFORM.
+               DISPLAY "Total contratados en lo que va del anio (YTD): "
+                   WS-Total-Anio-Actual.
+               DISPLAY "Total de registros revisados: "
+                   WS-Total-Revisados.
+
+       END PROGRAM Reporte-contrataciones.
