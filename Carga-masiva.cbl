@@ -0,0 +1,286 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Carga-masiva.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+       COPY "secuencia-fisico.cbl".
+       SELECT Carga-archivo
+       ASSIGN TO "empleados-carga.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Carga-Status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+       COPY "secuencia-logico.cbl".
+
+       FD  Carga-archivo.
+       01  carga-linea PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Secuencia-Status PIC XX.
+           01 WS-Carga-Status PIC XX.
+
+           01 WS-Empresa-Nombre PIC X(30) VALUE "Cucchietti Consulting".
+           01 WS-Empresa-Nombre-Env PIC X(30).
+           01 WS-Sitio-Codigo PIC X(10) VALUE "MATRIZ".
+           01 WS-Sitio-Codigo-Env PIC X(10).
+
+           01 WS-Siguiente-Id PIC 9(6) VALUE ZERO.
+           01 WS-Total-Registros PIC 9(6) VALUE ZERO.
+
+           01 Fin-de-Carga PIC X.
+           01 WS-Filas-Leidas PIC 9(6) VALUE ZERO.
+           01 WS-Filas-Aceptadas PIC 9(6) VALUE ZERO.
+           01 WS-Filas-Rechazadas PIC 9(6) VALUE ZERO.
+
+           01 WS-Fila-Valida PIC X.
+           01 WS-Motivo-Rechazo PIC X(40).
+
+           01 WS-Fila-Entrada.
+               05 WS-Campo-Nombre PIC X(25).
+               05 WS-Campo-Apellidos PIC X(35).
+               05 WS-Campo-Edad PIC X(3).
+               05 WS-Campo-Telefono PIC X(9).
+               05 WS-Campo-Calle PIC X(15).
+               05 WS-Campo-Numero PIC X(5).
+               05 WS-Campo-Ciudad PIC X(10).
+               05 WS-Campo-Cp PIC X(5).
+               05 WS-Campo-Departamento PIC X(20).
+               05 WS-Campo-Puesto PIC X(20).
+               05 WS-Campo-Salario PIC X(10).
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivos.
+           PERFORM Procesar-Carga.
+           PERFORM Cierre-archivos.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            STOP RUN.
+
+           Apertura-archivos.
+               PERFORM Determinar-Archivo-Empleados.
+               PERFORM Determinar-Info-Empresa.
+               PERFORM Inicializar-Archivo.
+               OPEN I-O Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               PERFORM Leer-Secuencia.
+               PERFORM Mostrar-Encabezado-Empresa.
+               OPEN INPUT Carga-archivo.
+               PERFORM Verificar-Estado-Carga.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Determinar-Info-Empresa.
+               MOVE SPACE TO WS-Empresa-Nombre-Env.
+               ACCEPT WS-Empresa-Nombre-Env
+                   FROM ENVIRONMENT "EMPRESA_NOMBRE".
+               IF WS-Empresa-Nombre-Env NOT = SPACE
+                   MOVE WS-Empresa-Nombre-Env TO WS-Empresa-Nombre
+               END-IF.
+               MOVE SPACE TO WS-Sitio-Codigo-Env.
+               ACCEPT WS-Sitio-Codigo-Env FROM ENVIRONMENT
+                   "SITIO_CODIGO".
+               IF WS-Sitio-Codigo-Env NOT = SPACE
+                   MOVE WS-Sitio-Codigo-Env TO WS-Sitio-Codigo
+               END-IF.
+
+           Inicializar-Archivo.
+               OPEN INPUT Empleados-archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   CLOSE Empleados-archivo
+                   OPEN OUTPUT Empleados-archivo
+                   PERFORM Escribir-Encabezado-Empresa
+                   CLOSE Empleados-archivo
+                   PERFORM Inicializar-Secuencia
+               ELSE
+                   CLOSE Empleados-archivo
+               END-IF.
+
+           Escribir-Encabezado-Empresa.
+               MOVE SPACE TO empleados-registro.
+               MOVE "000000" TO info-id.
+               MOVE WS-Empresa-Nombre TO info-empresa.
+               MOVE WS-Sitio-Codigo TO info-sitio.
+               ACCEPT info-fecha-creacion FROM DATE YYYYMMDD.
+               WRITE empleados-registro.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Inicializar-Secuencia.
+               MOVE ZERO TO secuencia-ultimo-id.
+               MOVE ZERO TO secuencia-total-registros.
+               OPEN OUTPUT Secuencia-archivo.
+               WRITE secuencia-registro.
+               CLOSE Secuencia-archivo.
+
+           Leer-Secuencia.
+               MOVE ZERO TO WS-Siguiente-Id.
+               MOVE ZERO TO WS-Total-Registros.
+               OPEN INPUT Secuencia-archivo.
+               IF WS-Secuencia-Status = "00"
+                   READ Secuencia-archivo
+                       AT END
+                           MOVE ZERO TO WS-Siguiente-Id
+                           MOVE ZERO TO WS-Total-Registros
+                       NOT AT END
+                           MOVE secuencia-ultimo-id TO WS-Siguiente-Id
+                           MOVE secuencia-total-registros
+                               TO WS-Total-Registros
+                   END-READ
+                   CLOSE Secuencia-archivo
+               END-IF.
+
+           Guardar-Secuencia.
+               MOVE WS-Siguiente-Id TO secuencia-ultimo-id.
+               MOVE WS-Total-Registros TO secuencia-total-registros.
+               OPEN OUTPUT Secuencia-archivo.
+               WRITE secuencia-registro.
+               CLOSE Secuencia-archivo.
+
+           Cierre-archivos.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               CLOSE Carga-archivo.
+               PERFORM Verificar-Estado-Carga.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Verificar-Estado-Carga.
+               IF WS-Carga-Status NOT = "00"
+                   AND WS-Carga-Status NOT = "10"
+                   DISPLAY
+                       "Aviso de E/S sobre empleados-carga.csv. Estado:"
+                       WS-Carga-Status
+               END-IF.
+
+           Procesar-Carga.
+               MOVE "1" TO Fin-de-Carga.
+               PERFORM Leer-Siguiente-Fila.
+               PERFORM UNTIL Fin-de-Carga = "0"
+                   ADD 1 TO WS-Filas-Leidas
+                   PERFORM Procesar-Fila
+                   PERFORM Leer-Siguiente-Fila
+               END-PERFORM.
+
+           Leer-Siguiente-Fila.
+               READ Carga-archivo
+                   AT END
+                       MOVE "0" TO Fin-de-Carga
+                   NOT AT END
+                       CONTINUE
+               END-READ.
+
+           Procesar-Fila.
+               PERFORM Separar-Campos.
+               PERFORM Validar-Fila.
+               IF WS-Fila-Valida = "S"
+                   PERFORM Escribir-Registro-Carga
+                   ADD 1 TO WS-Filas-Aceptadas
+                   DISPLAY "Fila " WS-Filas-Leidas
+                       ": aceptada, ID asignado " empleados-id
+               ELSE
+                   ADD 1 TO WS-Filas-Rechazadas
+                   DISPLAY "Fila " WS-Filas-Leidas
+                       ": rechazada - " WS-Motivo-Rechazo
+               END-IF.
+
+           Separar-Campos.
+               UNSTRING carga-linea DELIMITED BY ","
+                   INTO WS-Campo-Nombre WS-Campo-Apellidos
+                       WS-Campo-Edad WS-Campo-Telefono
+                       WS-Campo-Calle WS-Campo-Numero
+                       WS-Campo-Ciudad WS-Campo-Cp
+                       WS-Campo-Departamento WS-Campo-Puesto
+                       WS-Campo-Salario
+               END-UNSTRING.
+
+           Validar-Fila.
+               MOVE "S" TO WS-Fila-Valida.
+               MOVE SPACE TO WS-Motivo-Rechazo.
+               IF FUNCTION TRIM(WS-Campo-Nombre) = SPACE
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "nombre vacio" TO WS-Motivo-Rechazo
+               END-IF.
+               IF WS-Fila-Valida = "S"
+                   AND FUNCTION TRIM(WS-Campo-Edad) NOT NUMERIC
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "edad no numerica" TO WS-Motivo-Rechazo
+               END-IF.
+               IF WS-Fila-Valida = "S"
+                   AND FUNCTION TRIM(WS-Campo-Telefono) NOT NUMERIC
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "telefono no numerico" TO WS-Motivo-Rechazo
+               END-IF.
+               IF WS-Fila-Valida = "S"
+                   AND FUNCTION TRIM(WS-Campo-Salario) NOT NUMERIC
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "salario no numerico" TO WS-Motivo-Rechazo
+               END-IF.
+
+           Escribir-Registro-Carga.
+               MOVE SPACE TO empleados-registro.
+               PERFORM Generar-Siguiente-Id.
+               MOVE WS-Campo-Nombre TO empleados-nombre.
+               MOVE WS-Campo-Apellidos TO empleados-apellidos.
+               MOVE WS-Campo-Edad TO empleados-edad.
+               MOVE WS-Campo-Telefono TO empleados-telefono.
+               MOVE WS-Campo-Calle TO empleados-calle.
+               MOVE WS-Campo-Numero TO empleados-numero.
+               MOVE WS-Campo-Ciudad TO empleados-ciudad.
+               MOVE WS-Campo-Cp TO empleados-codigo-postal.
+               MOVE WS-Campo-Departamento TO empleados-departamento.
+               MOVE WS-Campo-Puesto TO empleados-puesto.
+               MOVE WS-Campo-Salario TO empleados-salario.
+               ACCEPT empleados-fecha-alta FROM DATE YYYYMMDD.
+               MOVE "A" TO empleados-estado.
+               WRITE empleados-registro.
+               PERFORM Verificar-Estado-Archivo.
+               ADD 1 TO WS-Total-Registros.
+               PERFORM Guardar-Secuencia.
+
+           Generar-Siguiente-Id.
+               ADD 1 TO WS-Siguiente-Id.
+               MOVE WS-Siguiente-Id TO empleados-id.
+
+           Mostrar-Resumen.
+               DISPLAY "===== Resumen de carga masiva =====".
+               DISPLAY "Filas leidas: " WS-Filas-Leidas.
+               DISPLAY "Filas aceptadas: " WS-Filas-Aceptadas.
+               DISPLAY "Filas rechazadas: " WS-Filas-Rechazadas.
+
+       END PROGRAM Carga-masiva.
