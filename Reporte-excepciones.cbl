@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-excepciones.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+
+
+       WORKING-STORAGE SECTION.
+
+           01 Fin-del-Archivo PIC X.
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+
+           01 WS-Total-Revisados PIC 9(6) VALUE ZERO.
+           01 WS-Total-Excepciones PIC 9(6) VALUE ZERO.
+
+           01 WS-Tiene-Excepcion PIC X.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivo.
+           PERFORM Mostrar-Encabezado-Empresa.
+           DISPLAY "===== Informe de Excepciones de Calidad =====".
+           PERFORM Revisar-Registros.
+           PERFORM Cierre-archivo.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Cierre-archivo.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Revisar-Registros.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       ADD 1 TO WS-Total-Revisados
+                       PERFORM Validar-Registro-Actual
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Lee-siguiente-registro.
+           READ Empleados-archivo NEXT RECORD
+           AT END
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
+
+           Validar-Registro-Actual.
+               MOVE "N" TO WS-Tiene-Excepcion.
+               IF empleados-nombre = SPACE
+                   MOVE "S" TO WS-Tiene-Excepcion
+                   DISPLAY "ID " empleados-id ": nombre en blanco"
+               END-IF.
+               IF empleados-edad NOT NUMERIC
+                   MOVE "S" TO WS-Tiene-Excepcion
+                   DISPLAY "ID " empleados-id ": edad no numerica"
+               END-IF.
+               IF empleados-telefono NOT NUMERIC
+                   MOVE "S" TO WS-Tiene-Excepcion
+                   DISPLAY "ID " empleados-id ": telefono malformado"
+               END-IF.
+               IF WS-Tiene-Excepcion = "S"
+                   ADD 1 TO WS-Total-Excepciones
+               END-IF.
+
+           Mostrar-Resumen.
+               DISPLAY "Registros revisados: " WS-Total-Revisados.
+               DISPLAY "Registros con excepciones: "
+                   WS-Total-Excepciones.
+
+       END PROGRAM Reporte-excepciones.
