@@ -0,0 +1,7 @@
+           FD  Auditoria-archivo.
+
+           01  auditoria-registro.
+               05  auditoria-id PIC X(6).
+               05  auditoria-operacion PIC X(13).
+               05  auditoria-fecha PIC X(8).
+               05  auditoria-hora PIC X(6).
