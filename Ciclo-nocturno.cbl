@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ciclo-nocturno.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       PERFORM Paso-Respaldo.
+       PERFORM Paso-Carga.
+       PERFORM Paso-Informe-Demografico.
+       PERFORM Paso-Informe-Contrataciones.
+       PERFORM Paso-Informe-Aniversarios.
+       PERFORM Paso-Informe-Excepciones.
+       PERFORM Paso-Interfaz-Nomina.
+       DISPLAY "===== Ciclo nocturno finalizado =====".
+
+       Program-Done.
+        STOP RUN.
+
+       Paso-Respaldo.
+       DISPLAY "----- Paso 1: respaldo de empleados.dat -----".
+       CALL "Respaldo-nocturno".
+
+       Paso-Carga.
+       DISPLAY "----- Paso 2: carga de transacciones del dia -----".
+       CALL "Carga-nocturna".
+
+       Paso-Informe-Demografico.
+       DISPLAY "----- Paso 3: informe demografico -----".
+       CALL "Reporte-demografico".
+
+       Paso-Informe-Contrataciones.
+       DISPLAY "----- Paso 4: informe de nuevas contrataciones -----".
+       CALL "Reporte-contrataciones".
+
+       Paso-Informe-Aniversarios.
+       DISPLAY "----- Paso 5: recordatorio de aniversarios -----".
+       CALL "Reporte-aniversarios".
+
+       Paso-Informe-Excepciones.
+       DISPLAY "----- Paso 6: excepciones de calidad de datos -----".
+       CALL "Reporte-excepciones".
+
+       Paso-Interfaz-Nomina.
+       DISPLAY "----- Paso 7: extracto interfaz nomina/prestaciones"
+           " -----".
+       CALL "Extracto-interfaz-nomina".
+
+       END PROGRAM Ciclo-nocturno.
