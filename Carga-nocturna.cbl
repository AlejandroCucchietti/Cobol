@@ -0,0 +1,288 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Carga-nocturna.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+       COPY "secuencia-fisico.cbl".
+       COPY "auditoria-fisico.cbl".
+
+       SELECT Transacciones-archivo
+       ASSIGN TO "empleados-transacciones.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Transacciones-Status.
+
+       SELECT Trabajo-Fusion
+       ASSIGN TO "transacciones-orden.tmp".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+       COPY "secuencia-logico.cbl".
+       COPY "auditoria-logico.cbl".
+
+       FD  Transacciones-archivo.
+
+       01  transaccion-registro.
+           05  transaccion-apellidos PIC X(35).
+           05  transaccion-nombre PIC X(25).
+           05  transaccion-edad PIC 9(3).
+           05  transaccion-telefono PIC X(9).
+           05  transaccion-calle PIC X(15).
+           05  transaccion-numero PIC X(5).
+           05  transaccion-ciudad PIC X(10).
+           05  transaccion-codigo-postal PIC X(5).
+           05  transaccion-departamento PIC X(20).
+           05  transaccion-puesto PIC X(20).
+           05  transaccion-salario PIC 9(7)V99.
+
+       SD  Trabajo-Fusion.
+
+       01  orden-transaccion.
+           05  orden-apellidos PIC X(35).
+           05  orden-nombre PIC X(25).
+           05  orden-edad PIC 9(3).
+           05  orden-telefono PIC X(9).
+           05  orden-calle PIC X(15).
+           05  orden-numero PIC X(5).
+           05  orden-ciudad PIC X(10).
+           05  orden-codigo-postal PIC X(5).
+           05  orden-departamento PIC X(20).
+           05  orden-puesto PIC X(20).
+           05  orden-salario PIC 9(7)V99.
+
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Secuencia-Status PIC XX.
+           01 WS-Auditoria-Status PIC XX.
+           01 WS-Transacciones-Status PIC XX.
+
+           01 WS-Empresa-Nombre PIC X(30) VALUE "Cucchietti Consulting".
+           01 WS-Empresa-Nombre-Env PIC X(30).
+           01 WS-Sitio-Codigo PIC X(10) VALUE "MATRIZ".
+           01 WS-Sitio-Codigo-Env PIC X(10).
+
+           01 WS-Siguiente-Id PIC 9(6) VALUE ZERO.
+           01 WS-Total-Registros PIC 9(6) VALUE ZERO.
+
+           01 WS-Fin-Fusion PIC X.
+           01 WS-Fila-Valida PIC X.
+           01 WS-Motivo-Rechazo PIC X(40).
+
+           01 WS-Transacciones-Leidas PIC 9(6) VALUE ZERO.
+           01 WS-Transacciones-Aceptadas PIC 9(6) VALUE ZERO.
+           01 WS-Transacciones-Rechazadas PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Empieza-Programa.
+           PERFORM Apertura-archivos.
+           MERGE Trabajo-Fusion
+               ON ASCENDING KEY orden-apellidos orden-nombre
+               USING Transacciones-archivo
+               OUTPUT PROCEDURE IS Cargar-En-Maestro.
+           PERFORM Cierre-archivos.
+           PERFORM Mostrar-Resumen.
+           Program-Done.
+            GOBACK.
+
+           Apertura-archivos.
+               PERFORM Determinar-Archivo-Empleados.
+               PERFORM Determinar-Info-Empresa.
+               PERFORM Inicializar-Archivo.
+               OPEN I-O Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+               PERFORM Leer-Secuencia.
+               PERFORM Mostrar-Encabezado-Empresa.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Determinar-Info-Empresa.
+               MOVE SPACE TO WS-Empresa-Nombre-Env.
+               ACCEPT WS-Empresa-Nombre-Env
+                   FROM ENVIRONMENT "EMPRESA_NOMBRE".
+               IF WS-Empresa-Nombre-Env NOT = SPACE
+                   MOVE WS-Empresa-Nombre-Env TO WS-Empresa-Nombre
+               END-IF.
+               MOVE SPACE TO WS-Sitio-Codigo-Env.
+               ACCEPT WS-Sitio-Codigo-Env FROM ENVIRONMENT
+                   "SITIO_CODIGO".
+               IF WS-Sitio-Codigo-Env NOT = SPACE
+                   MOVE WS-Sitio-Codigo-Env TO WS-Sitio-Codigo
+               END-IF.
+
+           Inicializar-Archivo.
+               OPEN INPUT Empleados-archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   CLOSE Empleados-archivo
+                   OPEN OUTPUT Empleados-archivo
+                   PERFORM Escribir-Encabezado-Empresa
+                   CLOSE Empleados-archivo
+                   PERFORM Inicializar-Secuencia
+               ELSE
+                   CLOSE Empleados-archivo
+               END-IF.
+
+           Escribir-Encabezado-Empresa.
+               MOVE SPACE TO empleados-registro.
+               MOVE "000000" TO info-id.
+               MOVE WS-Empresa-Nombre TO info-empresa.
+               MOVE WS-Sitio-Codigo TO info-sitio.
+               ACCEPT info-fecha-creacion FROM DATE YYYYMMDD.
+               WRITE empleados-registro.
+
+           Mostrar-Encabezado-Empresa.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "===== " info-empresa " (" info-sitio
+                           ") ====="
+                       DISPLAY "Archivo creado: " info-fecha-creacion
+               END-READ.
+
+           Inicializar-Secuencia.
+               MOVE ZERO TO secuencia-ultimo-id.
+               MOVE ZERO TO secuencia-total-registros.
+               OPEN OUTPUT Secuencia-archivo.
+               WRITE secuencia-registro.
+               CLOSE Secuencia-archivo.
+
+           Leer-Secuencia.
+               MOVE ZERO TO WS-Siguiente-Id.
+               MOVE ZERO TO WS-Total-Registros.
+               OPEN INPUT Secuencia-archivo.
+               IF WS-Secuencia-Status = "00"
+                   READ Secuencia-archivo
+                       AT END
+                           MOVE ZERO TO WS-Siguiente-Id
+                           MOVE ZERO TO WS-Total-Registros
+                       NOT AT END
+                           MOVE secuencia-ultimo-id TO WS-Siguiente-Id
+                           MOVE secuencia-total-registros
+                               TO WS-Total-Registros
+                   END-READ
+                   CLOSE Secuencia-archivo
+               END-IF.
+
+           Guardar-Secuencia.
+               MOVE WS-Siguiente-Id TO secuencia-ultimo-id.
+               MOVE WS-Total-Registros TO secuencia-total-registros.
+               OPEN OUTPUT Secuencia-archivo.
+               WRITE secuencia-registro.
+               CLOSE Secuencia-archivo.
+
+           Cierre-archivos.
+               CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
+
+           Cargar-En-Maestro.
+               MOVE "N" TO WS-Fin-Fusion.
+               PERFORM Leer-Transaccion-Fusionada.
+               PERFORM UNTIL WS-Fin-Fusion = "S"
+                   ADD 1 TO WS-Transacciones-Leidas
+                   PERFORM Validar-Transaccion
+                   IF WS-Fila-Valida = "S"
+                       PERFORM Escribir-Registro-Maestro
+                       ADD 1 TO WS-Transacciones-Aceptadas
+                       DISPLAY "Transaccion " WS-Transacciones-Leidas
+                           ": aceptada, ID asignado " empleados-id
+                   ELSE
+                       ADD 1 TO WS-Transacciones-Rechazadas
+                       DISPLAY "Transaccion " WS-Transacciones-Leidas
+                           ": rechazada - " WS-Motivo-Rechazo
+                   END-IF
+                   PERFORM Leer-Transaccion-Fusionada
+               END-PERFORM.
+
+           Leer-Transaccion-Fusionada.
+               RETURN Trabajo-Fusion
+                   AT END
+                       MOVE "S" TO WS-Fin-Fusion
+               END-RETURN.
+
+           Validar-Transaccion.
+               MOVE "S" TO WS-Fila-Valida.
+               MOVE SPACE TO WS-Motivo-Rechazo.
+               IF FUNCTION TRIM(orden-nombre) = SPACE
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "nombre vacio" TO WS-Motivo-Rechazo
+               END-IF.
+               IF WS-Fila-Valida = "S"
+                   AND orden-telefono NOT NUMERIC
+                   MOVE "N" TO WS-Fila-Valida
+                   MOVE "telefono no numerico" TO WS-Motivo-Rechazo
+               END-IF.
+
+           Escribir-Registro-Maestro.
+               MOVE SPACE TO empleados-registro.
+               PERFORM Generar-Siguiente-Id.
+               MOVE orden-nombre TO empleados-nombre.
+               MOVE orden-apellidos TO empleados-apellidos.
+               MOVE orden-edad TO empleados-edad.
+               MOVE orden-telefono TO empleados-telefono.
+               MOVE orden-calle TO empleados-calle.
+               MOVE orden-numero TO empleados-numero.
+               MOVE orden-ciudad TO empleados-ciudad.
+               MOVE orden-codigo-postal TO empleados-codigo-postal.
+               MOVE orden-departamento TO empleados-departamento.
+               MOVE orden-puesto TO empleados-puesto.
+               MOVE orden-salario TO empleados-salario.
+               ACCEPT empleados-fecha-alta FROM DATE YYYYMMDD.
+               MOVE "A" TO empleados-estado.
+               WRITE empleados-registro.
+               PERFORM Verificar-Estado-Archivo.
+               ADD 1 TO WS-Total-Registros.
+               PERFORM Guardar-Secuencia.
+               MOVE "ALTA" TO auditoria-operacion.
+               PERFORM Registrar-Auditoria.
+
+           Generar-Siguiente-Id.
+               ADD 1 TO WS-Siguiente-Id.
+               MOVE WS-Siguiente-Id TO empleados-id.
+
+           Registrar-Auditoria.
+               MOVE empleados-id TO auditoria-id.
+               ACCEPT auditoria-fecha FROM DATE YYYYMMDD.
+               ACCEPT auditoria-hora FROM TIME.
+               OPEN EXTEND Auditoria-archivo.
+               IF WS-Auditoria-Status = "35"
+                   OPEN OUTPUT Auditoria-archivo
+               END-IF.
+               WRITE auditoria-registro.
+               CLOSE Auditoria-archivo.
+
+           Mostrar-Resumen.
+               DISPLAY "===== Resumen de carga nocturna =====".
+               DISPLAY "Transacciones leidas: " WS-Transacciones-Leidas.
+               DISPLAY "Transacciones aceptadas: "
+                   WS-Transacciones-Aceptadas.
+               DISPLAY "Transacciones rechazadas: "
+                   WS-Transacciones-Rechazadas.
+
+       END PROGRAM Carga-nocturna.
