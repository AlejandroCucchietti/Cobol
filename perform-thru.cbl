@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. perform-thru.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -36,4 +36,4 @@
                ACCEPT Edad.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM perform-thru.
