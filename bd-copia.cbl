@@ -1,100 +1,497 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-       COPY "archivo-fisico.cbl".
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "archivo-logico.cbl".
-
-
-
-       WORKING-STORAGE SECTION.
-
-       01  Identificador PIC X(36)
-           VALUE "Introduce un ID del Nuevo Empleado: ".
-       01  Nombre PIC X(33)
-           VALUE "Introduce un nombre de empleado: ".
-       01  Apellidos PIC X(25)
-           VALUE "Introduce los apellidos: ".
-       01  Edad PIC X(19)
-           VALUE "Introduce la edad: ".
-       01  Telefono PIC X(33)
-           VALUE "Introduce un numero de telefono: ".
-       01  Direccion PIC X(25)
-           VALUE "Introduce una direccion: ".
-
-       01  Si-no PIC X.
-       01  Entry-Ok PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC SECTION.
-       PROGRAM-BEGIN.
-
-       PERFORM Procedimiento-de-apertura.
-       MOVE "S" TO Si-no.
-       PERFORM Agregar-registros
-       UNTIL Si-no = "N".
-       PERFORM Procedimiento-de-Cierre.
-
-       Program-Done.
-       STOP RUN.
-
-       Procedimiento-de-apertura.
-           OPEN I-O Empleados-archivo.
-
-       Procedimiento-de-Cierre.
-           CLOSE Empleados-archivo.
-
-       Agregar-registros.
-       MOVE "N" TO Entry-Ok.
-       PERFORM Obtener-Campos
-       UNTIL Entry-Ok = "S".
-       PERFORM Escribir-Registro.
-       PERFORM Reiniciar.
-
-       Obtener-Campos.
-       MOVE SPACE TO empleados-registro.
-       DISPLAY Identificador "?".
-       ACCEPT empleados-id.
-       DISPLAY Nombre "?".
-       ACCEPT empleados-nombre.
-       DISPLAY Apellidos "?".
-       ACCEPT empleados-apellidos.
-       DISPLAY Edad "?".
-       ACCEPT empleados-edad.
-       DISPLAY Telefono "?".
-       ACCEPT empleados-telefono.
-       DISPLAY Direccion "?".
-       ACCEPT empleados-direccion.
-       PERFORM Validar-Campos.
-
-       Validar-Campos.
-       MOVE "S" TO Entry-Ok.
-       IF empleados-nombre = SPACE
-       DISPLAY "Error: debes especificar un nombre."
-       MOVE "N" TO Entry-Ok.
-
-       Escribir-Registro.
-       WRITE empleados-registro.
-
-       Reiniciar.
-       DISPLAY "Desea almacenar otro registro en la base de datos?".
-       ACCEPT Si-no.
-       IF Si-no = "s"
-       MOVE "S" TO Si-no.
-       IF Si-no NOT = "S"
-       MOVE "N" TO Si-no.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bd-copia.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "archivo-fisico.cbl".
+       COPY "secuencia-fisico.cbl".
+       COPY "backup-fisico.cbl".
+       COPY "auditoria-fisico.cbl".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "archivo-logico.cbl".
+       COPY "secuencia-logico.cbl".
+       COPY "backup-logico.cbl".
+       COPY "auditoria-logico.cbl".
+
+
+
+       WORKING-STORAGE SECTION.
+
+       01  Identificador PIC X(36)
+           VALUE "Introduce un ID del Nuevo Empleado: ".
+       01  Nombre PIC X(33)
+           VALUE "Introduce un nombre de empleado: ".
+       01  Apellidos PIC X(25)
+           VALUE "Introduce los apellidos: ".
+       01  Edad PIC X(19)
+           VALUE "Introduce la edad: ".
+       01  Telefono PIC X(33)
+           VALUE "Introduce un numero de telefono: ".
+       01  Calle PIC X(29)
+           VALUE "Introduce la calle: ".
+       01  Numero-Calle PIC X(21)
+           VALUE "Introduce el numero: ".
+       01  Ciudad PIC X(23)
+           VALUE "Introduce la ciudad: ".
+       01  Codigo-Postal PIC X(29)
+           VALUE "Introduce el codigo postal: ".
+
+       01  Si-no PIC X.
+       01  Entry-Ok PIC X.
+
+       01  Opcion-Menu PIC 9.
+       01  Salir-Menu PIC X VALUE "N".
+
+       01  Id-Buscado PIC X(6).
+       01  Registro-Encontrado PIC X VALUE "N".
+       01  Opcion-Campo PIC 9.
+       01  Fin-Modificar PIC X.
+       01  Confirma-Baja PIC X.
+
+       01  WS-Registro-Guardado PIC X(171).
+       01  Id-Duplicado PIC X.
+
+       01  WS-Empleados-Status PIC XX.
+       01  WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+       01  WS-Empleados-Filename-Env PIC X(30).
+       01  WS-Secuencia-Status PIC XX.
+       01  WS-Siguiente-Id PIC 9(6) VALUE ZERO.
+       01  WS-Total-Registros PIC 9(6) VALUE ZERO.
+
+       01  WS-Empresa-Nombre PIC X(30) VALUE "Cucchietti Consulting".
+       01  WS-Empresa-Nombre-Env PIC X(30).
+       01  WS-Sitio-Codigo PIC X(10) VALUE "MATRIZ".
+       01  WS-Sitio-Codigo-Env PIC X(10).
+
+       01  WS-Backup-Status PIC XX.
+       01  WS-Backup-Filename PIC X(30).
+       01  WS-Fecha-Respaldo PIC X(8).
+       01  WS-Fin-Respaldo PIC X.
+
+       01  WS-Auditoria-Status PIC XX.
+
+       01  WS-Registros-Inicio PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Fin PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Contados PIC 9(6) VALUE ZERO.
+       01  WS-Registros-Esperados PIC 9(6) VALUE ZERO.
+       01  WS-Altas-Sesion PIC 9(6) VALUE ZERO.
+       01  WS-Bajas-Sesion PIC 9(6) VALUE ZERO.
+       01  WS-Fin-Conteo PIC X.
+
+       01  Presentacion.
+           05 Texto-id PIC X(3) VALUE "ID:".
+           05 Muestras-id PIC X(6).
+           05 Texto-nombre PIC X(7) VALUE "Nombre:".
+           05 Muestra-nombre PIC X(15).
+           05 Texto-apellidos PIC X(10) VALUE "Apellidos:".
+           05 Muestra-apellidos PIC X(20).
+           05 Texto-edad PIC X(5) VALUE "Edad:".
+           05 Muestra-edad PIC X(3).
+           05 Texto-telefono PIC X(9) VALUE "Telefono:".
+           05 Muestra-telefono PIC X(10).
+           05 Texto-direccion PIC X(10) VALUE "Direccion:".
+           05 Muestra-direccion PIC X(35).
+           05 Texto-estado PIC X(7) VALUE "Estado:".
+           05 Muestra-estado PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       PERFORM Procedimiento-de-apertura.
+       PERFORM Menu-Principal
+       UNTIL Salir-Menu = "S".
+       PERFORM Procedimiento-de-Cierre.
+
+       Program-Done.
+       GOBACK.
+
+       Procedimiento-de-apertura.
+           PERFORM Determinar-Archivo-Empleados.
+           PERFORM Determinar-Info-Empresa.
+           PERFORM Inicializar-Archivo.
+           PERFORM Respaldo-Archivo.
+           OPEN I-O Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           PERFORM Leer-Secuencia.
+           PERFORM Contar-Registros.
+           MOVE WS-Registros-Contados TO WS-Registros-Inicio.
+
+       Determinar-Archivo-Empleados.
+           MOVE SPACE TO WS-Empleados-Filename-Env.
+           ACCEPT WS-Empleados-Filename-Env
+               FROM ENVIRONMENT "EMPLEADOS_FILE".
+           IF WS-Empleados-Filename-Env NOT = SPACE
+               MOVE WS-Empleados-Filename-Env TO WS-Empleados-Filename
+           END-IF.
+
+       Determinar-Info-Empresa.
+           MOVE SPACE TO WS-Empresa-Nombre-Env.
+           ACCEPT WS-Empresa-Nombre-Env
+               FROM ENVIRONMENT "EMPRESA_NOMBRE".
+           IF WS-Empresa-Nombre-Env NOT = SPACE
+               MOVE WS-Empresa-Nombre-Env TO WS-Empresa-Nombre
+           END-IF.
+           MOVE SPACE TO WS-Sitio-Codigo-Env.
+           ACCEPT WS-Sitio-Codigo-Env FROM ENVIRONMENT "SITIO_CODIGO".
+           IF WS-Sitio-Codigo-Env NOT = SPACE
+               MOVE WS-Sitio-Codigo-Env TO WS-Sitio-Codigo
+           END-IF.
+
+       Inicializar-Archivo.
+           OPEN INPUT Empleados-archivo.
+           IF WS-Empleados-Status NOT = "00"
+               CLOSE Empleados-archivo
+               OPEN OUTPUT Empleados-archivo
+               PERFORM Escribir-Encabezado-Empresa
+               CLOSE Empleados-archivo
+               PERFORM Inicializar-Secuencia
+           ELSE
+               CLOSE Empleados-archivo
+           END-IF.
+
+       Escribir-Encabezado-Empresa.
+           MOVE SPACE TO empleados-registro.
+           MOVE "000000" TO info-id.
+           MOVE WS-Empresa-Nombre TO info-empresa.
+           MOVE WS-Sitio-Codigo TO info-sitio.
+           ACCEPT info-fecha-creacion FROM DATE YYYYMMDD.
+           WRITE empleados-registro.
+
+       Inicializar-Secuencia.
+           MOVE ZERO TO secuencia-ultimo-id.
+           MOVE ZERO TO secuencia-total-registros.
+           OPEN OUTPUT Secuencia-archivo.
+           WRITE secuencia-registro.
+           CLOSE Secuencia-archivo.
+
+       Respaldo-Archivo.
+           ACCEPT WS-Fecha-Respaldo FROM DATE YYYYMMDD.
+           STRING "empleados-" DELIMITED BY SIZE
+               WS-Fecha-Respaldo DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO WS-Backup-Filename.
+           OPEN INPUT Empleados-archivo.
+           IF WS-Empleados-Status = "00"
+               OPEN OUTPUT Backup-archivo
+               MOVE LOW-VALUES TO empleados-id
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO WS-Fin-Respaldo
+                   NOT INVALID KEY
+                       MOVE "1" TO WS-Fin-Respaldo
+               END-START
+               PERFORM UNTIL WS-Fin-Respaldo = "0"
+                   READ Empleados-archivo NEXT RECORD
+                       AT END
+                           MOVE "0" TO WS-Fin-Respaldo
+                       NOT AT END
+                           MOVE empleados-registro TO backup-registro
+                           WRITE backup-registro
+                   END-READ
+               END-PERFORM
+               CLOSE Backup-archivo
+           END-IF.
+           CLOSE Empleados-archivo.
+
+       Leer-Secuencia.
+           MOVE ZERO TO WS-Siguiente-Id.
+           MOVE ZERO TO WS-Total-Registros.
+           OPEN INPUT Secuencia-archivo.
+           IF WS-Secuencia-Status = "00"
+               READ Secuencia-archivo
+                   AT END
+                       MOVE ZERO TO WS-Siguiente-Id
+                       MOVE ZERO TO WS-Total-Registros
+                   NOT AT END
+                       MOVE secuencia-ultimo-id TO WS-Siguiente-Id
+                       MOVE secuencia-total-registros
+                           TO WS-Total-Registros
+               END-READ
+               CLOSE Secuencia-archivo
+           END-IF.
+
+       Guardar-Secuencia.
+           MOVE WS-Siguiente-Id TO secuencia-ultimo-id.
+           MOVE WS-Total-Registros TO secuencia-total-registros.
+           OPEN OUTPUT Secuencia-archivo.
+           WRITE secuencia-registro.
+           CLOSE Secuencia-archivo.
+
+       Procedimiento-de-Cierre.
+           PERFORM Contar-Registros.
+           MOVE WS-Registros-Contados TO WS-Registros-Fin.
+           CLOSE Empleados-archivo.
+           PERFORM Verificar-Estado-Archivo.
+           PERFORM Mostrar-Reconciliacion.
+
+       Contar-Registros.
+           MOVE ZERO TO WS-Registros-Contados.
+           MOVE LOW-VALUES TO empleados-id.
+           START Empleados-archivo KEY IS NOT LESS THAN empleados-id
+               INVALID KEY
+                   MOVE "0" TO WS-Fin-Conteo
+               NOT INVALID KEY
+                   MOVE "1" TO WS-Fin-Conteo
+           END-START.
+           PERFORM UNTIL WS-Fin-Conteo = "0"
+               READ Empleados-archivo NEXT RECORD
+                   AT END
+                       MOVE "0" TO WS-Fin-Conteo
+                   NOT AT END
+                       IF empleados-id NOT = "000000"
+                           ADD 1 TO WS-Registros-Contados
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       Mostrar-Reconciliacion.
+           COMPUTE WS-Registros-Esperados =
+               WS-Registros-Inicio + WS-Altas-Sesion.
+           DISPLAY "Reconciliacion de registros: inicio "
+               WS-Registros-Inicio " registros, fin "
+               WS-Registros-Fin " registros.".
+           DISPLAY "Esta sesion: " WS-Altas-Sesion " altas / "
+               WS-Bajas-Sesion " bajas.".
+           IF WS-Registros-Fin NOT = WS-Registros-Esperados
+               DISPLAY "AVISO: el conteo final no coincide con lo "
+                   "esperado (" WS-Registros-Esperados
+                   "). Revise la sesion."
+           END-IF.
+
+       Verificar-Estado-Archivo.
+           IF WS-Empleados-Status NOT = "00"
+               DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                   WS-Empleados-Status
+           END-IF.
+
+       Menu-Principal.
+       DISPLAY "===== Mantenimiento de Empleados =====".
+       DISPLAY "1. Alta de empleado".
+       DISPLAY "2. Modificar empleado".
+       DISPLAY "3. Baja de empleado".
+       DISPLAY "4. Salir".
+       DISPLAY "Elige una opcion: ".
+       ACCEPT Opcion-Menu.
+       EVALUATE Opcion-Menu
+           WHEN 1
+               MOVE "S" TO Si-no
+               PERFORM Agregar-registros
+               UNTIL Si-no = "N"
+           WHEN 2
+               PERFORM Modificar-Registro
+           WHEN 3
+               PERFORM Baja-Registro
+           WHEN 4
+               MOVE "S" TO Salir-Menu
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+       END-EVALUATE.
+
+       Agregar-registros.
+       MOVE "N" TO Entry-Ok.
+       PERFORM Obtener-Campos
+       UNTIL Entry-Ok = "S".
+       PERFORM Escribir-Registro.
+       PERFORM Reiniciar.
+
+       Obtener-Campos.
+       MOVE SPACE TO empleados-registro.
+       PERFORM Generar-Siguiente-Id.
+       CALL "Capturar-Empleado" USING empleados-nombre
+           empleados-apellidos empleados-edad empleados-telefono
+           empleados-calle empleados-numero empleados-ciudad
+           empleados-codigo-postal Entry-Ok.
+       IF Entry-Ok = "S"
+           PERFORM Verificar-Id-Duplicado
+           IF Id-Duplicado = "S"
+               DISPLAY "Error: ya existe un empleado con ese ID."
+               MOVE "N" TO Entry-Ok
+           END-IF
+       END-IF.
+
+       Generar-Siguiente-Id.
+       ADD 1 TO WS-Siguiente-Id.
+       MOVE WS-Siguiente-Id TO empleados-id.
+       DISPLAY "ID de empleado asignado: " empleados-id.
+
+       Verificar-Id-Duplicado.
+       MOVE "N" TO Id-Duplicado.
+       MOVE empleados-registro TO WS-Registro-Guardado.
+       READ Empleados-archivo
+           INVALID KEY
+               MOVE "N" TO Id-Duplicado
+           NOT INVALID KEY
+               MOVE "S" TO Id-Duplicado
+       END-READ.
+       MOVE WS-Registro-Guardado TO empleados-registro.
+
+       Asignar-Valores-Iniciales-Nuevo-Empleado.
+       MOVE "SIN ASIGNAR" TO empleados-departamento empleados-puesto.
+       MOVE ZERO TO empleados-salario.
+       MOVE "A" TO empleados-estado.
+       ACCEPT empleados-fecha-alta FROM DATE YYYYMMDD.
+
+       Escribir-Registro.
+       PERFORM Asignar-Valores-Iniciales-Nuevo-Empleado.
+       WRITE empleados-registro.
+       PERFORM Verificar-Estado-Archivo.
+       ADD 1 TO WS-Total-Registros.
+       ADD 1 TO WS-Altas-Sesion.
+       PERFORM Guardar-Secuencia.
+       MOVE "ALTA" TO auditoria-operacion.
+       PERFORM Registrar-Auditoria.
+
+       Registrar-Auditoria.
+       MOVE empleados-id TO auditoria-id.
+       ACCEPT auditoria-fecha FROM DATE YYYYMMDD.
+       ACCEPT auditoria-hora FROM TIME.
+       OPEN EXTEND Auditoria-archivo.
+       IF WS-Auditoria-Status = "35"
+           OPEN OUTPUT Auditoria-archivo
+       END-IF.
+       WRITE auditoria-registro.
+       CLOSE Auditoria-archivo.
+
+       Reiniciar.
+       DISPLAY "Desea almacenar otro registro en la base de datos?".
+       ACCEPT Si-no.
+       IF Si-no = "s"
+       MOVE "S" TO Si-no.
+       IF Si-no NOT = "S"
+       MOVE "N" TO Si-no.
+
+       Modificar-Registro.
+       DISPLAY "Introduce el ID del empleado a modificar: ".
+       ACCEPT Id-Buscado.
+       MOVE Id-Buscado TO empleados-id.
+       MOVE "S" TO Registro-Encontrado.
+       READ Empleados-archivo
+           INVALID KEY
+               DISPLAY "No existe ningun empleado con ese ID."
+               MOVE "N" TO Registro-Encontrado
+       END-READ.
+       PERFORM Verificar-Estado-Archivo.
+       IF Registro-Encontrado = "S"
+           PERFORM Editar-Campos-Registro
+       END-IF.
+
+       Editar-Campos-Registro.
+       MOVE "N" TO Fin-Modificar.
+       PERFORM Muestra-campos-Actuales.
+       PERFORM Menu-Editar-Campos
+       UNTIL Fin-Modificar = "S".
+
+       Muestra-campos-Actuales.
+       MOVE empleados-id TO Muestras-id.
+       MOVE empleados-nombre TO Muestra-nombre.
+       MOVE empleados-apellidos TO Muestra-apellidos.
+       MOVE empleados-edad TO Muestra-edad.
+       MOVE empleados-telefono TO Muestra-telefono.
+       MOVE empleados-direccion TO Muestra-direccion.
+       MOVE empleados-estado TO Muestra-estado.
+       DISPLAY Presentacion.
+
+       Menu-Editar-Campos.
+       DISPLAY "Que campo deseas modificar?".
+       DISPLAY "1. Nombre".
+       DISPLAY "2. Apellidos".
+       DISPLAY "3. Edad".
+       DISPLAY "4. Telefono".
+       DISPLAY "5. Direccion".
+       DISPLAY "6. Guardar cambios y salir".
+       ACCEPT Opcion-Campo.
+       EVALUATE Opcion-Campo
+           WHEN 1
+               DISPLAY Nombre "?"
+               ACCEPT empleados-nombre
+           WHEN 2
+               DISPLAY Apellidos "?"
+               ACCEPT empleados-apellidos
+           WHEN 3
+               DISPLAY Edad "?"
+               ACCEPT empleados-edad
+           WHEN 4
+               DISPLAY Telefono "?"
+               ACCEPT empleados-telefono
+           WHEN 5
+               DISPLAY Calle "?"
+               ACCEPT empleados-calle
+               DISPLAY Numero-Calle "?"
+               ACCEPT empleados-numero
+               DISPLAY Ciudad "?"
+               ACCEPT empleados-ciudad
+               DISPLAY Codigo-Postal "?"
+               ACCEPT empleados-codigo-postal
+           WHEN 6
+               IF empleados-id NOT = Id-Buscado
+                   DISPLAY "Error: no se puede cambiar el ID de un "
+                       "empleado con esta opcion."
+                   DISPLAY "Para cambiar el ID, da de baja este "
+                       "registro y agrega uno nuevo."
+                   MOVE Id-Buscado TO empleados-id
+               ELSE
+                   REWRITE empleados-registro
+                       INVALID KEY
+                           DISPLAY "Error al actualizar el registro."
+                   END-REWRITE
+                   PERFORM Verificar-Estado-Archivo
+                   MOVE "MODIFICACION" TO auditoria-operacion
+                   PERFORM Registrar-Auditoria
+                   MOVE "S" TO Fin-Modificar
+               END-IF
+           WHEN OTHER
+               DISPLAY "Opcion no valida."
+       END-EVALUATE.
+       IF Fin-Modificar = "N"
+           PERFORM Muestra-campos-Actuales
+       END-IF.
+
+       Baja-Registro.
+       DISPLAY "Introduce el ID del empleado a dar de baja: ".
+       ACCEPT Id-Buscado.
+       MOVE Id-Buscado TO empleados-id.
+       MOVE "S" TO Registro-Encontrado.
+       READ Empleados-archivo
+           INVALID KEY
+               DISPLAY "No existe ningun empleado con ese ID."
+               MOVE "N" TO Registro-Encontrado
+       END-READ.
+       PERFORM Verificar-Estado-Archivo.
+       IF Registro-Encontrado = "S" AND empleados-inactivo
+           DISPLAY "Ese empleado ya esta marcado como inactivo."
+           MOVE "N" TO Registro-Encontrado
+       END-IF.
+       IF Registro-Encontrado = "S"
+           PERFORM Muestra-campos-Actuales
+           DISPLAY "Confirma la baja de este empleado (S/N)? "
+           ACCEPT Confirma-Baja
+           IF Confirma-Baja = "S" OR Confirma-Baja = "s"
+               MOVE "I" TO empleados-estado
+               REWRITE empleados-registro
+                   INVALID KEY
+                       DISPLAY "Error al dar de baja el registro."
+               END-REWRITE
+               PERFORM Verificar-Estado-Archivo
+               ADD 1 TO WS-Bajas-Sesion
+               MOVE "BAJA" TO auditoria-operacion
+               PERFORM Registrar-Auditoria
+               DISPLAY "Registro marcado como inactivo."
+           ELSE
+               DISPLAY "Baja cancelada."
+           END-IF
+       END-IF.
+
+       END PROGRAM bd-copia.
