@@ -5,28 +5,19 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Mostrar-bd.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-       SELECT OPTIONAL Empleados-archivo
-       ASSIGN TO "empleados.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "archivo-fisico.cbl".
+       COPY "secuencia-fisico.cbl".
 
 
        DATA DIVISION.
        FILE SECTION.
-
-       FD  Empleados-archivo.
-
-           01  empleados-registro.
-               05  empleados-id PIC X(6).
-               05  empleados-nombre PIC X(25).
-               05 empleados-apellidos PIC X(35).
-               05 empleados-edad PIC X(3).
-               05 empleados-telefono PIC X(9).
-               05 empleados-direccion PIC X(35).
+       COPY "archivo-logico.cbl".
+       COPY "secuencia-logico.cbl".
 
 
        WORKING-STORAGE SECTION.
@@ -44,51 +35,377 @@
            05 Muestra-telefono PIC X(10).
            05 Texto-direccion PIC X(10) VALUE "Direccion:".
            05 Muestra-direccion PIC X(35).
+           05 Texto-estado PIC X(7) VALUE "Estado:".
+           05 Muestra-estado PIC X(1).
 
            01 Fin-del-Archivo PIC X.
            01 Maximo-Registros PIC 99.
            01 Guardar-Enter PIC X.
+           01 Registros-Por-Pagina PIC 99 VALUE 20.
+           01 Numero-Pagina PIC 999 VALUE 1.
+           01 Total-Mostrados PIC 9999 VALUE ZERO.
+
+           01 Opcion-Menu-Bd PIC 9.
+           01 Salir-Menu-Bd PIC X VALUE "N".
+           01 Id-Consulta PIC X(6).
+           01 Registro-Encontrado-Bd PIC X.
+
+           01 Apellidos-Buscados PIC X(35).
+           01 WS-Len-Busqueda PIC 99.
+           01 WS-Pos PIC 99.
+           01 WS-Limite-Pos PIC 99.
+           01 WS-Contiene PIC X.
+           01 WS-Coincidencias PIC 999 VALUE ZERO.
+
+           01 Total-Registros-Archivo PIC 9999 VALUE ZERO.
+
+           01 WS-Empleados-Status PIC XX.
+           01 WS-Empleados-Filename PIC X(30) VALUE "empleados.dat".
+           01 WS-Empleados-Filename-Env PIC X(30).
+           01 WS-Secuencia-Status PIC XX.
+
+           01 WS-Empresa-Nombre PIC X(30)
+               VALUE "Cucchietti Consulting".
+           01 WS-Empresa-Nombre-Env PIC X(30).
+           01 WS-Sitio-Codigo PIC X(10) VALUE "MATRIZ".
+           01 WS-Sitio-Codigo-Env PIC X(10).
+
+           01 WS-Filtro-Estado PIC 9.
+           01 WS-Coincide-Filtro PIC X.
+
+           01 WS-Info-Pagina PIC X(60) VALUE SPACE.
+
+       SCREEN SECTION.
+
+       01  Pantalla-Empleado.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "Ficha de Empleado".
+           05  LINE 2 COLUMN 1 PIC X(60) FROM WS-Info-Pagina.
+           05  LINE 4 COLUMN 1 VALUE "ID:".
+           05  LINE 4 COLUMN 15 PIC X(6) FROM Muestras-id.
+           05  LINE 5 COLUMN 1 VALUE "Nombre:".
+           05  LINE 5 COLUMN 15 PIC X(15) FROM Muestra-nombre.
+           05  LINE 6 COLUMN 1 VALUE "Apellidos:".
+           05  LINE 6 COLUMN 15 PIC X(20) FROM Muestra-apellidos.
+           05  LINE 7 COLUMN 1 VALUE "Edad:".
+           05  LINE 7 COLUMN 15 PIC X(3) FROM Muestra-edad.
+           05  LINE 8 COLUMN 1 VALUE "Telefono:".
+           05  LINE 8 COLUMN 15 PIC X(10) FROM Muestra-telefono.
+           05  LINE 9 COLUMN 1 VALUE "Direccion:".
+           05  LINE 9 COLUMN 15 PIC X(35) FROM Muestra-direccion.
+           05  LINE 10 COLUMN 1 VALUE "Estado:".
+           05  LINE 10 COLUMN 15 PIC X(1) FROM Muestra-estado.
 
        PROCEDURE DIVISION.
        Empieza-Programa.
            PERFORM Apertura-archivo.
-           MOVE ZEROES TO Maximo-Registros.
-           MOVE "1" TO Fin-del-Archivo.
-           PERFORM Lee-siguiente-registro.
-           PERFORM Muestra-registros
-           UNTIL Fin-del-Archivo = "0".
+           PERFORM Mostrar-Encabezado-Inicial.
+           PERFORM Contar-Registros-Archivo.
+           DISPLAY Total-Registros-Archivo " empleados en archivo.".
+           PERFORM Menu-Principal-Bd
+           UNTIL Salir-Menu-Bd = "S".
            PERFORM Cierre-archivo.
            Program-Done.
-            STOP RUN.
+            GOBACK.
+
+           Menu-Principal-Bd.
+               DISPLAY "===== Consulta de Empleados =====".
+               DISPLAY "1. Ver todos los empleados (paginado)".
+               DISPLAY "2. Buscar empleado por ID".
+               DISPLAY "3. Buscar por apellidos (texto parcial)".
+               DISPLAY "4. Salir".
+               DISPLAY "Elige una opcion: ".
+               ACCEPT Opcion-Menu-Bd.
+               EVALUATE Opcion-Menu-Bd
+                   WHEN 1
+                       PERFORM Recorrer-Todos-Los-Registros
+                   WHEN 2
+                       PERFORM Buscar-Por-Id
+                   WHEN 3
+                       PERFORM Buscar-Por-Apellidos
+                   WHEN 4
+                       MOVE "S" TO Salir-Menu-Bd
+                   WHEN OTHER
+                       DISPLAY "Opcion no valida."
+               END-EVALUATE.
+
+           Recorrer-Todos-Los-Registros.
+               PERFORM Pedir-Filtro-Estado.
+               PERFORM Pedir-Registros-Por-Pagina.
+               MOVE ZEROES TO Maximo-Registros.
+               MOVE 1 TO Numero-Pagina.
+               MOVE ZERO TO Total-Mostrados.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Leer-Siguiente-Filtrado
+                   IF Fin-del-Archivo NOT = "0"
+                       AND empleados-id = "000000"
+                       PERFORM Leer-Siguiente-Filtrado
+                   END-IF
+               END-IF.
+               PERFORM Muestra-registros
+               UNTIL Fin-del-Archivo = "0".
+
+           Pedir-Filtro-Estado.
+               DISPLAY "Filtrar por estado:".
+               DISPLAY "1. Solo activos".
+               DISPLAY "2. Solo inactivos".
+               DISPLAY "3. Todos".
+               DISPLAY "Elige una opcion: ".
+               ACCEPT WS-Filtro-Estado.
+               IF WS-Filtro-Estado NOT = 1 AND WS-Filtro-Estado NOT = 2
+                   MOVE 3 TO WS-Filtro-Estado
+               END-IF.
+
+           Leer-Siguiente-Filtrado.
+               MOVE "N" TO WS-Coincide-Filtro.
+               PERFORM UNTIL Fin-del-Archivo = "0"
+                   OR WS-Coincide-Filtro = "S"
+                   PERFORM Lee-siguiente-registro
+                   IF Fin-del-Archivo NOT = "0"
+                       PERFORM Verificar-Filtro-Estado
+                   END-IF
+               END-PERFORM.
+
+           Verificar-Filtro-Estado.
+               MOVE "N" TO WS-Coincide-Filtro.
+               EVALUATE WS-Filtro-Estado
+                   WHEN 1
+                       IF empleados-activo
+                           MOVE "S" TO WS-Coincide-Filtro
+                       END-IF
+                   WHEN 2
+                       IF empleados-inactivo
+                           MOVE "S" TO WS-Coincide-Filtro
+                       END-IF
+                   WHEN OTHER
+                       MOVE "S" TO WS-Coincide-Filtro
+               END-EVALUATE.
+
+           Buscar-Por-Id.
+               DISPLAY "Introduce el ID del empleado a buscar: ".
+               ACCEPT Id-Consulta.
+               IF Id-Consulta = "000000"
+                   DISPLAY "No existe ningun empleado con ese ID."
+               ELSE
+                   MOVE Id-Consulta TO empleados-id
+                   MOVE "S" TO Registro-Encontrado-Bd
+                   READ Empleados-archivo
+                       INVALID KEY
+                           DISPLAY "No existe ningun empleado con"
+                               " ese ID."
+                           MOVE "N" TO Registro-Encontrado-Bd
+                   END-READ
+                   PERFORM Verificar-Estado-Archivo
+                   IF Registro-Encontrado-Bd = "S"
+                       PERFORM Muestra-campos-Simple
+                   END-IF
+               END-IF.
+
+           Buscar-Por-Apellidos.
+               DISPLAY "Introduce el texto a buscar en apellidos: ".
+               ACCEPT Apellidos-Buscados.
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(Apellidos-Buscados))
+                   TO WS-Len-Busqueda.
+               MOVE ZERO TO WS-Coincidencias.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0" AND WS-Len-Busqueda > 0
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       PERFORM Verificar-Contiene-Apellidos
+                       IF WS-Contiene = "S"
+                           PERFORM Muestra-campos-Simple
+                           ADD 1 TO WS-Coincidencias
+                       END-IF
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+               DISPLAY WS-Coincidencias " coincidencia(s) halladas.".
+
+           Verificar-Contiene-Apellidos.
+               MOVE "N" TO WS-Contiene.
+               MOVE 36 TO WS-Limite-Pos.
+               SUBTRACT WS-Len-Busqueda FROM WS-Limite-Pos.
+               PERFORM VARYING WS-Pos FROM 1 BY 1
+                   UNTIL WS-Pos > WS-Limite-Pos
+                   IF empleados-apellidos(WS-Pos:WS-Len-Busqueda) =
+                       FUNCTION TRIM(Apellidos-Buscados)
+                       MOVE "S" TO WS-Contiene
+                   END-IF
+               END-PERFORM.
+
+           Contar-Registros-Archivo.
+               MOVE ZERO TO Total-Registros-Archivo.
+               MOVE "1" TO Fin-del-Archivo.
+               PERFORM Posicionar-Al-Inicio.
+               IF Fin-del-Archivo NOT = "0"
+                   PERFORM Lee-siguiente-registro
+                   PERFORM Saltar-Si-Encabezado
+                   PERFORM UNTIL Fin-del-Archivo = "0"
+                       ADD 1 TO Total-Registros-Archivo
+                       PERFORM Lee-siguiente-registro
+                   END-PERFORM
+               END-IF.
+
+           Saltar-Si-Encabezado.
+               IF Fin-del-Archivo NOT = "0" AND empleados-id = "000000"
+                   PERFORM Lee-siguiente-registro
+               END-IF.
+
+           Mostrar-Encabezado-Inicial.
+               MOVE "000000" TO empleados-id.
+               READ Empleados-archivo
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM Mostrar-Encabezado-Empresa
+               END-READ.
+
+           Mostrar-Encabezado-Empresa.
+               DISPLAY "===== " info-empresa " (" info-sitio
+                   ") =====".
+               DISPLAY "Archivo creado: " info-fecha-creacion.
+
+           Posicionar-Al-Inicio.
+               MOVE LOW-VALUES TO empleados-id.
+               START Empleados-archivo KEY IS NOT LESS THAN
+                   empleados-id
+                   INVALID KEY
+                       MOVE "0" TO Fin-del-Archivo
+               END-START.
+
+           Muestra-campos-Simple.
+               MOVE empleados-id TO Muestras-id.
+               MOVE empleados-nombre TO Muestra-nombre.
+               MOVE empleados-apellidos TO Muestra-apellidos.
+               MOVE empleados-edad TO Muestra-edad.
+               MOVE empleados-telefono TO Muestra-telefono.
+               MOVE empleados-direccion TO Muestra-direccion.
+               MOVE empleados-estado TO Muestra-estado.
+               MOVE SPACE TO WS-Info-Pagina.
+               DISPLAY Pantalla-Empleado.
+
+           Pedir-Registros-Por-Pagina.
+               DISPLAY
+               "Registros por pagina (ENTER para 20 por defecto): ".
+               ACCEPT Registros-Por-Pagina.
+               IF Registros-Por-Pagina = ZERO
+                   MOVE 20 TO Registros-Por-Pagina
+               END-IF.
 
            Apertura-archivo.
+               PERFORM Determinar-Archivo-Empleados.
+               PERFORM Determinar-Info-Empresa.
+               PERFORM Inicializar-Archivo.
                OPEN INPUT Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Determinar-Archivo-Empleados.
+               MOVE SPACE TO WS-Empleados-Filename-Env.
+               ACCEPT WS-Empleados-Filename-Env
+                   FROM ENVIRONMENT "EMPLEADOS_FILE".
+               IF WS-Empleados-Filename-Env NOT = SPACE
+                   MOVE WS-Empleados-Filename-Env
+                       TO WS-Empleados-Filename
+               END-IF.
+
+           Determinar-Info-Empresa.
+               MOVE SPACE TO WS-Empresa-Nombre-Env.
+               ACCEPT WS-Empresa-Nombre-Env
+                   FROM ENVIRONMENT "EMPRESA_NOMBRE".
+               IF WS-Empresa-Nombre-Env NOT = SPACE
+                   MOVE WS-Empresa-Nombre-Env TO WS-Empresa-Nombre
+               END-IF.
+               MOVE SPACE TO WS-Sitio-Codigo-Env.
+               ACCEPT WS-Sitio-Codigo-Env
+                   FROM ENVIRONMENT "SITIO_CODIGO".
+               IF WS-Sitio-Codigo-Env NOT = SPACE
+                   MOVE WS-Sitio-Codigo-Env TO WS-Sitio-Codigo
+               END-IF.
+
+           Inicializar-Archivo.
+               OPEN INPUT Empleados-archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   CLOSE Empleados-archivo
+                   OPEN OUTPUT Empleados-archivo
+                   PERFORM Escribir-Encabezado-Empresa
+                   CLOSE Empleados-archivo
+                   PERFORM Inicializar-Secuencia
+               ELSE
+                   CLOSE Empleados-archivo
+               END-IF.
+
+           Escribir-Encabezado-Empresa.
+               MOVE SPACE TO empleados-registro.
+               MOVE "000000" TO info-id.
+               MOVE WS-Empresa-Nombre TO info-empresa.
+               MOVE WS-Sitio-Codigo TO info-sitio.
+               ACCEPT info-fecha-creacion FROM DATE YYYYMMDD.
+               WRITE empleados-registro.
+
+           Inicializar-Secuencia.
+               MOVE ZERO TO secuencia-ultimo-id.
+               MOVE ZERO TO secuencia-total-registros.
+               OPEN OUTPUT Secuencia-archivo.
+               WRITE secuencia-registro.
+               CLOSE Secuencia-archivo.
 
            Cierre-archivo.
                CLOSE Empleados-archivo.
+               PERFORM Verificar-Estado-Archivo.
+
+           Verificar-Estado-Archivo.
+               IF WS-Empleados-Status NOT = "00"
+                   DISPLAY "Aviso de E/S sobre empleados.dat. Estado: "
+                       WS-Empleados-Status
+               END-IF.
 
            Muestra-registros.
                PERFORM Muestra-campos.
-               PERFORM Lee-siguiente-registro.
+               PERFORM Leer-Siguiente-Filtrado.
 
            Muestra-campos.
-           IF Maximo-Registros = 2
-           PERFORM Pulsar-enter.
+           IF Maximo-Registros = Registros-Por-Pagina
+               PERFORM Pulsar-enter
+           END-IF.
            MOVE empleados-id TO Muestras-id.
            MOVE empleados-nombre TO Muestra-nombre.
            MOVE empleados-apellidos TO Muestra-apellidos.
            MOVE empleados-edad TO Muestra-edad.
            MOVE empleados-telefono TO Muestra-telefono.
            MOVE empleados-direccion TO Muestra-direccion.
-           DISPLAY Presentacion.
+           MOVE empleados-estado TO Muestra-estado.
+           ADD 1 TO Total-Mostrados.
+           PERFORM Actualiza-Info-Pagina.
+           DISPLAY Pantalla-Empleado.
+           ADD 1 TO Maximo-Registros.
+
+           Actualiza-Info-Pagina.
+               MOVE SPACE TO WS-Info-Pagina.
+               STRING "Pagina " DELIMITED BY SIZE
+                   Numero-Pagina DELIMITED BY SIZE
+                   " (mostrados hasta ahora: " DELIMITED BY SIZE
+                   Total-Mostrados DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-Info-Pagina
+               END-STRING.
 
            Lee-siguiente-registro.
            READ Empleados-archivo NEXT RECORD
            AT END
-           MOVE "0" TO Fin-del-Archivo.
+           MOVE "0" TO Fin-del-Archivo
+           END-READ.
+           IF WS-Empleados-Status NOT = "00" AND WS-Empleados-Status
+               NOT = "10"
+               PERFORM Verificar-Estado-Archivo
+           END-IF.
 
            Pulsar-enter.
            DISPLAY
            "Presione la tecla ENTER para ver la siguiente pagina...".
            ACCEPT Guardar-Enter.
            MOVE ZEROES TO Maximo-Registros.
+           ADD 1 TO Numero-Pagina.
