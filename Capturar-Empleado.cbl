@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Capturar-Empleado.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-Campo-Valido PIC X.
+       01  WS-Mensaje-Error PIC X(40) VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01  LK-Nombre PIC X(25).
+       01  LK-Apellidos PIC X(35).
+       01  LK-Edad PIC 9(3).
+       01  LK-Telefono PIC X(9).
+       01  LK-Calle PIC X(15).
+       01  LK-Numero PIC X(5).
+       01  LK-Ciudad PIC X(10).
+       01  LK-Codigo-Postal PIC X(5).
+       01  LK-Entry-Ok PIC X.
+
+       SCREEN SECTION.
+
+       01  Pantalla-Identidad.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "Alta de Empleado - Identidad".
+           05  LINE 3 COLUMN 1 VALUE "Nombre:".
+           05  SCR-Nombre LINE 3 COLUMN 20 PIC X(25)
+               USING LK-Nombre.
+           05  LINE 4 COLUMN 1 VALUE "Apellidos:".
+           05  SCR-Apellidos LINE 4 COLUMN 20 PIC X(35)
+               USING LK-Apellidos.
+           05  LINE 5 COLUMN 1 VALUE "Edad:".
+           05  SCR-Edad LINE 5 COLUMN 20 PIC 9(3)
+               USING LK-Edad.
+           05  LINE 20 COLUMN 1 PIC X(40) FROM WS-Mensaje-Error.
+
+       01  Pantalla-Contacto.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "Alta de Empleado - Contacto".
+           05  LINE 3 COLUMN 1 VALUE "Telefono:".
+           05  SCR-Telefono LINE 3 COLUMN 20 PIC X(9)
+               USING LK-Telefono.
+           05  LINE 4 COLUMN 1 VALUE "Calle:".
+           05  SCR-Calle LINE 4 COLUMN 20 PIC X(15)
+               USING LK-Calle.
+           05  LINE 5 COLUMN 1 VALUE "Numero:".
+           05  SCR-Numero LINE 5 COLUMN 20 PIC X(5)
+               USING LK-Numero.
+           05  LINE 6 COLUMN 1 VALUE "Ciudad:".
+           05  SCR-Ciudad LINE 6 COLUMN 20 PIC X(10)
+               USING LK-Ciudad.
+           05  LINE 7 COLUMN 1 VALUE "Codigo Postal:".
+           05  SCR-Codigo-Postal LINE 7 COLUMN 20 PIC X(5)
+               USING LK-Codigo-Postal.
+           05  LINE 20 COLUMN 1 PIC X(40) FROM WS-Mensaje-Error.
+
+       PROCEDURE DIVISION USING LK-Nombre LK-Apellidos LK-Edad
+           LK-Telefono LK-Calle LK-Numero LK-Ciudad LK-Codigo-Postal
+           LK-Entry-Ok.
+
+       Empieza-Programa.
+           PERFORM Solicita-Nombre THRU Solicita-Edad.
+           PERFORM Solicita-Telefono THRU Solicita-Codigo-Postal.
+           MOVE "S" TO LK-Entry-Ok.
+           GOBACK.
+
+           Solicita-Nombre.
+               MOVE "N" TO WS-Campo-Valido.
+               MOVE SPACE TO WS-Mensaje-Error.
+               PERFORM UNTIL WS-Campo-Valido = "S"
+                   DISPLAY Pantalla-Identidad
+                   ACCEPT SCR-Nombre
+                   IF LK-Nombre = SPACE
+                       MOVE "Error: debes especificar un nombre."
+                           TO WS-Mensaje-Error
+                   ELSE
+                       MOVE "S" TO WS-Campo-Valido
+                   END-IF
+               END-PERFORM.
+
+           Solicita-Apellidos.
+               MOVE SPACE TO WS-Mensaje-Error.
+               DISPLAY Pantalla-Identidad.
+               ACCEPT SCR-Apellidos.
+
+           Solicita-Edad.
+               DISPLAY Pantalla-Identidad.
+               ACCEPT SCR-Edad.
+
+           Solicita-Telefono.
+               MOVE "N" TO WS-Campo-Valido.
+               MOVE SPACE TO WS-Mensaje-Error.
+               PERFORM UNTIL WS-Campo-Valido = "S"
+                   DISPLAY Pantalla-Contacto
+                   ACCEPT SCR-Telefono
+                   IF LK-Telefono NOT NUMERIC
+                       MOVE "Error: el telefono debe ser numerico."
+                           TO WS-Mensaje-Error
+                   ELSE
+                       MOVE "S" TO WS-Campo-Valido
+                   END-IF
+               END-PERFORM.
+
+           Solicita-Calle.
+               MOVE SPACE TO WS-Mensaje-Error.
+               DISPLAY Pantalla-Contacto.
+               ACCEPT SCR-Calle.
+
+           Solicita-Numero.
+               DISPLAY Pantalla-Contacto.
+               ACCEPT SCR-Numero.
+
+           Solicita-Ciudad.
+               DISPLAY Pantalla-Contacto.
+               ACCEPT SCR-Ciudad.
+
+           Solicita-Codigo-Postal.
+               DISPLAY Pantalla-Contacto.
+               ACCEPT SCR-Codigo-Postal.
+
+       END PROGRAM Capturar-Empleado.
